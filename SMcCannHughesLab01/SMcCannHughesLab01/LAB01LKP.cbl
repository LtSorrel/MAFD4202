@@ -0,0 +1,151 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.              LAB01LKP.
+000030 AUTHOR.                  SARAH MCCANN-HUGHES.
+000040 INSTALLATION.            MAFD 4202 LAB.
+000050 DATE-WRITTEN.            2026-08-09.
+000060 DATE-COMPILED.           2026-08-09.
+000070*================================================================
+000080*  PROGRAM      LAB01LKP
+000090*  DESCRIPTION  CALLED SUBPROGRAM THAT SEARCHES CONTACT-MASTER
+000100*               FOR THE FIRST CONTACT WITH A GIVEN LAST NAME AND
+000110*               RETURNS IT TO THE CALLER.  OPENS AND CLOSES THE
+000120*               MASTER ITSELF SO IT CAN BE CALLED STANDALONE.
+000130*================================================================
+000140*  MODIFICATION HISTORY
+000150*----------------------------------------------------------------
+000160*  DATE       INIT  DESCRIPTION
+000170*  2026-08-09 SMH   ORIGINAL - LAST NAME LOOKUP AGAINST THE
+000180*                   CONTACT-MASTER FILE, CALLED FROM LAB01.
+000190*  2026-08-09 SMH   1000-FIND-CONTACT NO LONGER USES GO TO ON AN
+000200*                   OPEN FAILURE; THE REST OF THE PARAGRAPH IS
+000210*                   NOW AN ELSE BRANCH, MATCHING THE REST OF THIS
+000220*                   PROGRAM AND LAB01.
+000230*================================================================
+000240 
+000250 ENVIRONMENT DIVISION.
+000260 CONFIGURATION SECTION.
+000270 SOURCE-COMPUTER.         GENERIC-PC.
+000280 OBJECT-COMPUTER.         GENERIC-PC.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310*----------------------------------------------------------------
+000320*   CONTACT-MASTER-FILE - SAME PHYSICAL FILE AS LAB01, OPENED
+000330*   INPUT-ONLY AND ONLY FOR THE DURATION OF ONE LOOKUP CALL
+000340*----------------------------------------------------------------
+000350     SELECT CONTACT-MASTER-FILE
+000360         ASSIGN TO           "CONTACTM"
+000370         ORGANIZATION IS     INDEXED
+000380         ACCESS MODE IS      DYNAMIC
+000390         RECORD KEY IS       MF-CONTACT-KEY
+000400         FILE STATUS IS      WS-MASTER-STATUS.
+000410 
+000420 DATA DIVISION.
+000430 FILE SECTION.
+000440 FD  CONTACT-MASTER-FILE
+000450     LABEL RECORDS ARE STANDARD.
+000460*  RECORD LAYOUT COMES FROM THE SHARED CONTACTR COPYBOOK.
+000470     COPY CONTACTR
+000480         REPLACING ==WS-CONTACT==     BY ==MF-CONTACT==
+000490                   ==WS-CONTACT-KEY== BY ==MF-CONTACT-KEY==
+000500                   ==WS-LASTNAME==    BY ==MF-LASTNAME==
+000510                   ==WS-FIRSTNAME==   BY ==MF-FIRSTNAME==
+000520                   ==WS-EMAIL==       BY ==MF-EMAIL==
+000530                   ==WS-PHONENUMBER== BY ==MF-PHONENUMBER==
+000540                   ==WS-CATEGORY==    BY ==MF-CATEGORY==.
+000550 
+000560 WORKING-STORAGE SECTION.
+000570 01  WS-MASTER-STATUS                      PIC X(02).
+000580     88  WS-MASTER-OK                      VALUE "00".
+000590     88  WS-MASTER-EOF                     VALUE "10".
+000600 01  WS-EOF-SWITCH                          PIC X(01)
+000610         VALUE "N".
+000620     88  WS-EOF                             VALUE "Y".
+000630     88  WS-NOT-EOF                         VALUE "N".
+000640 LINKAGE SECTION.
+000650*----------------------------------------------------------------
+000660*   LK-SEARCH-LASTNAME - THE LAST NAME TO SEARCH FOR, PASSED BY
+000670*   THE CALLER.  LK-CONTACT RETURNS THE MATCHING RECORD.
+000680*   LK-FOUND-SWITCH TELLS THE CALLER WHETHER ONE WAS FOUND.
+000690*----------------------------------------------------------------
+000700 01  LK-SEARCH-LASTNAME                     PIC X(10).
+000710     COPY CONTACTR
+000720         REPLACING ==WS-CONTACT==     BY ==LK-CONTACT==
+000730                   ==WS-CONTACT-KEY== BY ==LK-CONTACT-KEY==
+000740                   ==WS-LASTNAME==    BY ==LK-LASTNAME==
+000750                   ==WS-FIRSTNAME==   BY ==LK-FIRSTNAME==
+000760                   ==WS-EMAIL==       BY ==LK-EMAIL==
+000770                   ==WS-PHONENUMBER== BY ==LK-PHONENUMBER==
+000780                   ==WS-CATEGORY==    BY ==LK-CATEGORY==.
+000790 01  LK-FOUND-SWITCH                        PIC X(01).
+000800     88  LK-FOUND                           VALUE "Y".
+000810     88  LK-NOT-FOUND                       VALUE "N".
+000820*----------------------------------------------------------------
+000830*   LK-MORE-MATCHES-SWITCH - TELLS THE CALLER WHETHER ANOTHER
+000840*   CONTACT WITH THE SAME LAST NAME FOLLOWS THE ONE RETURNED IN
+000850*   LK-CONTACT.  ONLY THE FIRST MATCH IS EVER RETURNED; A CALLER
+000860*   THAT NEEDS ALL OF THEM HAS TO GO AGAINST THE MASTER DIRECTLY.
+000870*----------------------------------------------------------------
+000880 01  LK-MORE-MATCHES-SWITCH                  PIC X(01).
+000890     88  LK-MORE-MATCHES                     VALUE "Y".
+000900     88  LK-NO-MORE-MATCHES                  VALUE "N".
+000910 PROCEDURE DIVISION USING LK-SEARCH-LASTNAME
+000920                          LK-CONTACT
+000930                          LK-FOUND-SWITCH
+000940                          LK-MORE-MATCHES-SWITCH.
+000950*================================================================
+000960*  0000-MAINLINE
+000970*================================================================
+000980 0000-MAINLINE.
+000990     MOVE "N"                             TO LK-FOUND-SWITCH.
+001000     MOVE "N"                        TO LK-MORE-MATCHES-SWITCH.
+001010     PERFORM 1000-FIND-CONTACT THRU 1000-EXIT.
+001020     GOBACK.
+001030*================================================================
+001040*  1000-FIND-CONTACT - POSITION THE MASTER TO THE FIRST RECORD
+001050*  WHOSE LAST NAME MATCHES OR FOLLOWS THE SEARCH KEY, THEN READ
+001060*  FORWARD LOOKING FOR AN EXACT LAST NAME MATCH.  IF ONE IS FOUND,
+001070*  PEEK ONE RECORD FURTHER TO TELL THE CALLER WHETHER MORE THAN
+001080*  ONE CONTACT SHARES THAT LAST NAME.
+001090*================================================================
+001100 1000-FIND-CONTACT.
+001110     OPEN INPUT CONTACT-MASTER-FILE.
+001120     IF NOT WS-MASTER-OK
+001130         DISPLAY "LAB01LKP: UNABLE TO OPEN CONTACT-MASTER-FILE, "
+001140             "STATUS = " WS-MASTER-STATUS
+001150     ELSE
+001160         MOVE "N"                         TO WS-EOF-SWITCH
+001170         MOVE LK-SEARCH-LASTNAME          TO MF-LASTNAME
+001180         START CONTACT-MASTER-FILE
+001190             KEY IS NOT LESS THAN MF-LASTNAME
+001200             INVALID KEY
+001210                 MOVE "Y"                 TO WS-EOF-SWITCH
+001220         END-START
+001230         IF NOT WS-EOF
+001240             PERFORM 1100-READ-MASTER THRU 1100-EXIT
+001250         END-IF
+001260         IF NOT WS-EOF
+001270             AND MF-LASTNAME = LK-SEARCH-LASTNAME
+001280             MOVE MF-CONTACT              TO LK-CONTACT
+001290             MOVE "Y"                     TO LK-FOUND-SWITCH
+001300             PERFORM 1100-READ-MASTER THRU 1100-EXIT
+001310             IF NOT WS-EOF
+001320                 AND MF-LASTNAME = LK-SEARCH-LASTNAME
+001330                 MOVE "Y"            TO LK-MORE-MATCHES-SWITCH
+001340             END-IF
+001350         END-IF
+001360         CLOSE CONTACT-MASTER-FILE
+001370     END-IF.
+001380 1000-EXIT.
+001390     EXIT.
+001400*================================================================
+001410*  1100-READ-MASTER - READ THE NEXT MASTER RECORD AFTER A START,
+001420*  SETTING THE EOF SWITCH WHEN THERE IS NO NEXT RECORD
+001430*================================================================
+001440 1100-READ-MASTER.
+001450     READ CONTACT-MASTER-FILE NEXT RECORD
+001460         AT END
+001470             MOVE "Y"                     TO WS-EOF-SWITCH
+001480     END-READ.
+001490 1100-EXIT.
+001500     EXIT.
+001510 END PROGRAM LAB01LKP.
