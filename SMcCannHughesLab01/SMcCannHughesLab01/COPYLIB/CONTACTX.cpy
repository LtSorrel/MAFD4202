@@ -0,0 +1,34 @@
+000010*=================================================================
+000020*  CONTACTX.CPY
+000030*
+000040*  ADD/CHANGE/DELETE TRANSACTION RECORD FOR THE CONTACT MASTER.
+000050*  WRITTEN WITH THE WS- PREFIX BELOW; CALLERS THAT NEED A
+000060*  DIFFERENT PREFIX (FD BUFFERS) COPY IT IN WITH A FULL-WORD
+000070*  REPLACING LIST THE SAME WAY THEY DO FOR CONTACTR.CPY.
+000080*
+000090*  TXN-CODE IS "A" = ADD, "C" = CHANGE, "D" = DELETE.  THE KEY
+000100*  FIELDS IDENTIFY THE CONTACT; FOR "A" ALL FIELDS ARE SUPPLIED,
+000110*  FOR "C" ONLY THE FIELDS BEING CHANGED NEED BE NON-BLANK, FOR
+000120*  "D" ONLY THE KEY IS REQUIRED.
+000130*
+000140*  MODIFICATION HISTORY
+000150*  ---------------------------------------------------------------
+000160*  DATE       INIT  DESCRIPTION
+000170*  2026-08-09 SMH   ORIGINAL COPYBOOK - ADD/CHANGE/DELETE
+000180*                   TRANSACTIONS AGAINST THE CONTACT MASTER.
+000190*  2026-08-09 SMH   ADDED WS-TXN-CATEGORY SO ADD/CHANGE
+000200*                   TRANSACTIONS CAN SET THE CONTACT'S CATEGORY.
+000210*  2026-08-09 SMH   ADDED SEQUENCE NUMBERS IN COLUMNS 1-6 TO
+000220*                   MATCH LAB01.CBL AND LAB01LKP.CBL.
+000230*=================================================================
+000240 01  WS-TRANSACTION.
+000250     05  WS-TXN-CODE                   PIC X(01).
+000260         88  WS-TXN-IS-ADD             VALUE "A".
+000270         88  WS-TXN-IS-CHANGE          VALUE "C".
+000280         88  WS-TXN-IS-DELETE          VALUE "D".
+000290     05  WS-TXN-CONTACT-KEY.
+000300         10  WS-TXN-LASTNAME           PIC X(10).
+000310         10  WS-TXN-FIRSTNAME          PIC X(08).
+000320     05  WS-TXN-EMAIL                  PIC X(26).
+000330     05  WS-TXN-PHONENUMBER            PIC X(12).
+000340     05  WS-TXN-CATEGORY               PIC X(07).
