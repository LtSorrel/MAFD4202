@@ -0,0 +1,47 @@
+000010*=================================================================
+000020*  CONTACTR.CPY
+000030*
+000040*  CONTACT RECORD LAYOUT - SHARED BY THE CONTACT MASTER FILE,
+000050*  THE TRANSACTION FILE, THE LOOKUP SUBPROGRAM LINKAGE, AND
+000060*  WORKING-STORAGE IN ANY PROGRAM THAT NEEDS A CONTACT.
+000070*
+000080*  WRITTEN WITH THE WS- PREFIX BELOW.  CALLERS THAT NEED A
+000090*  DIFFERENT PREFIX (FD BUFFERS, LINKAGE SECTIONS) COPY IT IN
+000100*  WITH A FULL-WORD REPLACING LIST, E.G.
+000110*
+000120*      COPY CONTACTR REPLACING ==WS-CONTACT==    BY ==CM-CONTACT==
+000130*                        ==WS-CONTACT-KEY== BY ==CM-CONTACT-KEY==
+000140*                        ==WS-LASTNAME==    BY ==CM-LASTNAME==
+000150*                        ==WS-FIRSTNAME==   BY ==CM-FIRSTNAME==
+000160*                        ==WS-EMAIL==       BY ==CM-EMAIL==
+000170*                        ==WS-PHONENUMBER== BY ==CM-PHONENUMBER==
+000180*                        ==WS-CATEGORY==    BY ==CM-CATEGORY==.
+000190*
+000200*  RECORD IS KEYED ON LAST NAME + FIRST NAME.  WS-CATEGORY
+000210*  CLASSES THE CONTACT AS STUDENT, FACULTY, OR VENDOR FOR THE
+000220*  SECTIONED LISTING IN 1900-PRINT-CONTACTS-BY-CATEGORY.
+000230*
+000240*  MODIFICATION HISTORY
+000250*  ---------------------------------------------------------------
+000260*  DATE       INIT  DESCRIPTION
+000270*  2026-08-09 SMH   ORIGINAL COPYBOOK - SPLIT OUT OF LAB01 WS-
+000280*                   CONTACT SO MASTER/TXN/LOOKUP ALL SHARE ONE
+000290*                   RECORD LAYOUT.
+000300*  2026-08-09 SMH   ADDED WS-CATEGORY SO THE LISTING CAN BE
+000310*                   SECTIONED BY STUDENT/FACULTY/VENDOR.
+000320*  2026-08-09 SMH   ADDED SEQUENCE NUMBERS IN COLUMNS 1-6 TO
+000330*                   MATCH LAB01.CBL AND LAB01LKP.CBL.
+000340*  2026-08-09 SMH   DROPPED THE WS-CATEGORY-STUDENT/FACULTY/VENDOR
+000350*                   CONDITION-NAMES -- COPY ... REPLACING ONLY
+000360*                   MATCHES WHOLE WORDS, SO THEY NEVER PICKED UP
+000370*                   A CALLER'S PREFIX AND WERE NEVER REFERENCED;
+000380*                   EVERY CHECK IN THIS TREE COMPARES THE RAW
+000390*                   PIC X(07) CATEGORY VALUE INSTEAD.
+000400*=================================================================
+000410 01  WS-CONTACT.
+000420     05  WS-CONTACT-KEY.
+000430         10  WS-LASTNAME               PIC X(10).
+000440         10  WS-FIRSTNAME              PIC X(08).
+000450     05  WS-EMAIL                      PIC X(26).
+000460     05  WS-PHONENUMBER                PIC X(12).
+000470     05  WS-CATEGORY                   PIC X(07).
