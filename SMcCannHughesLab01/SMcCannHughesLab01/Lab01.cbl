@@ -1,63 +1,1351 @@
-       identification division.
-       program-id. Lab01.
-       author.Sarah McCann-Hughes
-*      Program Description:
-*      Lab 01 Contact List
-
-       environment division.
-       configuration section.
-
-       data division.
-       working-storage section.
-
-       
-       01 ws-space-header                         pic x(50)
-        value "                                                  ".
-*      -----------------------------------------------------------------
-       01 ws-space-contact                        pic x(50)
-        value "                                                  ".
-*      -----------------------------------------------------------------
-       01 ws-course-header.
-         05 filler                                pic x(20).
-         05 ws-course-code                        pic x(10).
-         05 filler                                pic x(05).
-         05 ws-course-title                       pic x(12).
-         05 filler                                pic x(20).
-*      ----------------------------------------------------------------
-       01 ws-contact.
-         05 ws-firstName                         pic x(8).
-         05 ws-lastName                          pic x(10).
-         05 ws-email                             pic x(26).
-         05 ws-phoneNumber                       pic x(12).
-*      ----------------------------------------------------------------
-       procedure division.
-
-       000-main.
-           move "MAFD 4202"                    to ws-course-code.
-           move "Contact List"                 to ws-course-title.
-           display ws-space-header.
-           display ws-course-header.
-           display ws-space-contact.
-*      ----------------------------------------------------------------
-           move "Random"                       to ws-firstName.
-           move "Person"                       to ws-lastName.
-           move "random.person@gmail.com"      to ws-email.
-           move "416-672-4100"                 to ws-phoneNumber.
-           display ws-contact.
-
-           move "John"                         to ws-firstName.
-           move "Smith"                        to ws-lastName.
-           move "john.smith@gmail.com"         to ws-email.
-           move "647-767-2726"                 to ws-phoneNumber.
-           display ws-contact.
-
-           move "Jane"                         to ws-firstName.
-           move "Smith"                        to ws-lastName.
-           move "jane.smith@gmail.com"         to ws-email.
-           move "647-282-5412"                 to ws-phoneNumber.
-           display ws-contact.
-*      ----------------------------------------------------------------
-           accept return-code
-           goback.
-
-       end program Lab01.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.              LAB01.
+000030 AUTHOR.                  SARAH MCCANN-HUGHES.
+000040 INSTALLATION.            MAFD 4202 LAB.
+000050 DATE-WRITTEN.            2026-08-09.
+000060 DATE-COMPILED.           2026-08-09.
+000070*================================================================
+000080*  PROGRAM      LAB01
+000090*  DESCRIPTION  CONTACT LIST MAINTENANCE AND REPORTING.  READS
+000100*               THE CONTACT-MASTER FILE AND PRINTS THE LISTING.
+000110*================================================================
+000120*  MODIFICATION HISTORY
+000130*----------------------------------------------------------------
+000140*  DATE       INIT  DESCRIPTION
+000150*  2026-08-09 SMH   ORIGINAL - THREE CONTACTS DISPLAYED FROM
+000160*                   LITERAL MOVE STATEMENTS.
+000170*  2026-08-09 SMH   REPLACED THE LITERAL MOVES WITH A CONTACT-
+000180*                   MASTER INDEXED FILE, READ IN A PERFORM LOOP.
+000190*  2026-08-09 SMH   ADDED 200-VALIDATE-CONTACT - BAD EMAIL/PHONE
+000200*                   FORMATS NOW GO TO AN EXCEPTION REPORT INSTEAD
+000210*                   OF THE CONTACT LISTING.
+000220*  2026-08-09 SMH   ADDED THE CONTACT-TXN FILE AND 300-PROCESS-
+000230*                   TRANSACTIONS SO ADD/CHANGE/DELETE BATCHES CAN
+000240*                   MAINTAIN THE MASTER WITHOUT A RECOMPILE.
+000250*  2026-08-09 SMH   400-PRINT-REPORT NOW BREAKS THE LISTING INTO
+000260*                   PAGES WITH REPEATED HEADERS AND A FINAL
+000270*                   CONTACT COUNT.
+000280*  2026-08-09 SMH   ADD TRANSACTIONS ARE NOW SORTED BY EMAIL AND
+000290*                   CHECKED AGAINST THE ADJACENT KEY BEFORE BEING
+000300*                   APPLIED; MATCHES GO TO A DUPLICATES-REVIEW
+000310*                   FILE INSTEAD OF THE MASTER.
+000320*  2026-08-09 SMH   ADDED A CATEGORY TO EACH CONTACT; THE LISTING
+000330*                   IS NOW SORTED AND SECTIONED BY CATEGORY WITH
+000340*                   A SUBTOTAL LINE AT THE END OF EACH SECTION.
+000350*  2026-08-09 SMH   THE MASTER READ PASS NOW CHECKPOINTS ITS LAST
+000360*                   KEY EVERY FEW RECORDS; A RERUN THAT FINDS A
+000370*                   CHECKPOINT RESUMES AFTER THAT KEY INSTEAD OF
+000380*                   REREADING THE WHOLE FILE.
+000390*  2026-08-09 SMH   ADDED 500-EXPORT-CSV - EVERY CONTACT PRINTED
+000400*                   IS ALSO WRITTEN TO A CSV EXPORT FILE.
+000410*  2026-08-09 SMH   ADDED A CONTACT-AUDIT TRAIL FILE - EVERY ADD,
+000420*                   CHANGE, AND DELETE APPLIED TO THE MASTER NOW
+000430*                   WRITES A TIMESTAMPED BEFORE/AFTER AUDIT RECORD
+000440*  2026-08-09 SMH   ADDED 600-LOOKUP-CONTACT, WHICH CALLS THE NEW
+000450*                   LAB01LKP SUBPROGRAM TO FIND A CONTACT BY LAST
+000460*                   NAME AGAINST THE FRESHLY MAINTAINED MASTER.
+000470*  2026-08-09 SMH   306-RELEASE-ADDS NOW RESETS WS-TXN-EOF-SWITCH
+000480*                   BEFORE REREADING CONTACT-TXN-FILE, SINCE THE
+000490*                   SWITCH WAS LEFT "Y" FROM THE EARLIER PASS.
+000500*                   CONTACT-AUDIT-FILE NOW OPENS EXTEND SO IT
+000510*                   ACCUMULATES ACROSS RUNS INSTEAD OF BEING
+000520*                   TRUNCATED EVERY TIME.  EXCEPT-RPT-FILE AND
+000530*                   CSV-EXPORT-FILE ALSO OPEN EXTEND ON A RESTART
+000540*                   RUN SO A CHECKPOINTED RERUN DOES NOT WIPE OUT
+000550*                   EXCEPTION LINES OR CSV ROWS A PRIOR RUN
+000560*                   ALREADY WROTE.  1930-PRINT-SORTED-CONTACTS
+000570*                   NOW CHECKPOINTS THE PRINT/CSV-EXPORT PASS
+000580*                   ITSELF, NOT JUST THE VALIDATION SCAN, AND
+000590*                   WS-PAGE-COUNT RUNS CONTINUOUSLY ACROSS
+000600*                   CATEGORY SECTIONS INSTEAD OF RESETTING TO 1
+000610*                   AT EVERY SECTION BREAK.  330-APPLY-ADD NOW
+000620*                   CHECKS THE NEW EMAIL AGAINST EVERY EMAIL
+000630*                   ALREADY ON THE MASTER, NOT JUST AGAINST OTHER
+000640*                   ADDS IN THE SAME BATCH.
+000650*  2026-08-09 SMH   CONTACT-MASTER-FILE NOW CARRIES AN ALTERNATE
+000660*                   RECORD KEY ON CM-EMAIL, SO 332-CHECK-EMAIL-
+000670*                   ON-MASTER DOES A DIRECT KEYED READ INSTEAD OF
+000680*                   SCANNING EVERY MASTER RECORD FOR EACH ADD.
+000690*================================================================
+000700 
+000710 ENVIRONMENT DIVISION.
+000720 CONFIGURATION SECTION.
+000730 SOURCE-COMPUTER.         GENERIC-PC.
+000740 OBJECT-COMPUTER.         GENERIC-PC.
+000750 INPUT-OUTPUT SECTION.
+000760 FILE-CONTROL.
+000770*----------------------------------------------------------------
+000780*   CONTACT-MASTER-FILE - INDEXED, KEYED ON LAST NAME + FIRST
+000790*   NAME.  REPLACES THE HARD-CODED MOVE STATEMENTS THIS PROGRAM
+000800*   USED TO CARRY ITS THREE DEMO CONTACTS.
+000810*----------------------------------------------------------------
+000820     SELECT CONTACT-MASTER-FILE
+000830         ASSIGN TO           "CONTACTM"
+000840         ORGANIZATION IS     INDEXED
+000850         ACCESS MODE IS      DYNAMIC
+000860         RECORD KEY IS       CM-CONTACT-KEY
+000870         ALTERNATE RECORD KEY IS CM-EMAIL
+000880             WITH DUPLICATES
+000890         FILE STATUS IS      WS-MASTER-STATUS.
+000900*----------------------------------------------------------------
+000910*   EXCEPT-RPT-FILE - CONTACTS THAT FAIL 200-VALIDATE-CONTACT
+000920*   LAND HERE INSTEAD OF THE CONTACT LISTING.
+000930*----------------------------------------------------------------
+000940     SELECT EXCEPT-RPT-FILE
+000950         ASSIGN TO           "CONTACTE"
+000960         ORGANIZATION IS     LINE SEQUENTIAL
+000970         FILE STATUS IS      WS-EXCEPT-STATUS.
+000980 
+000990*----------------------------------------------------------------
+001000*   CONTACT-TXN-FILE - BATCH OF ADD/CHANGE/DELETE TRANSACTIONS
+001010*   APPLIED AGAINST THE CONTACT MASTER BY 300-PROCESS-
+001020*   TRANSACTIONS BEFORE THE MASTER IS REPORTED ON.
+001030*----------------------------------------------------------------
+001040     SELECT CONTACT-TXN-FILE
+001050         ASSIGN TO           "CONTACTX"
+001060         ORGANIZATION IS     LINE SEQUENTIAL
+001070         FILE STATUS IS      WS-TXN-FILE-STATUS.
+001080 
+001090*----------------------------------------------------------------
+001100*   DUPLICATE-RPT-FILE - ADD TRANSACTIONS SHARING AN EMAIL WITH
+001110*   ANOTHER ADD IN THE SAME BATCH LAND HERE, NOT ON THE MASTER
+001120*----------------------------------------------------------------
+001130     SELECT DUPLICATE-RPT-FILE
+001140         ASSIGN TO           "CONTACTD"
+001150         ORGANIZATION IS     LINE SEQUENTIAL
+001160         FILE STATUS IS      WS-DUPL-STATUS.
+001170 
+001180*----------------------------------------------------------------
+001190*   SORT-WORK-FILE - SORT WORK FILE FOR THE EMAIL-DUPLICATE
+001200*   CHECK IN 305-DEDUP-AND-APPLY-ADDS
+001210*----------------------------------------------------------------
+001220     SELECT SORT-WORK-FILE
+001230         ASSIGN TO           "SORTWORK".
+001240 
+001250*----------------------------------------------------------------
+001260*   RPT-SORT-WORK-FILE - SORT WORK FILE FOR THE CATEGORY-SECTIONED
+001270*   LISTING IN 1900-PRINT-CONTACTS-BY-CATEGORY
+001280*----------------------------------------------------------------
+001290     SELECT RPT-SORT-WORK-FILE
+001300         ASSIGN TO           "RPTWORK".
+001310 
+001320*----------------------------------------------------------------
+001330*   RESTART-FILE - LAST CONTACT-MASTER KEY CHECKPOINTED BY
+001340*   1907-WRITE-CHECKPOINT DURING THE MASTER READ PASS
+001350*----------------------------------------------------------------
+001360     SELECT RESTART-FILE
+001370         ASSIGN TO           "CONTACTK"
+001380         ORGANIZATION IS     LINE SEQUENTIAL
+001390         FILE STATUS IS      WS-RESTART-STATUS.
+001400 
+001410*----------------------------------------------------------------
+001420*   PRINT-RESTART-FILE - LAST SORTED KEY (AND RUNNING TOTALS)
+001430*   CHECKPOINTED BY 1913-WRITE-PRINT-CHECKPOINT DURING THE
+001440*   REPORT/CSV-EXPORT OUTPUT PASS
+001450*----------------------------------------------------------------
+001460     SELECT PRINT-RESTART-FILE
+001470         ASSIGN TO           "CONTACTP"
+001480         ORGANIZATION IS     LINE SEQUENTIAL
+001490         FILE STATUS IS      WS-PRINT-RESTART-STATUS.
+001500 
+001510*----------------------------------------------------------------
+001520*   CSV-EXPORT-FILE - FIRSTNAME/LASTNAME/EMAIL/PHONENUMBER FOR
+001530*   EVERY CONTACT PRINTED, WRITTEN BY 500-EXPORT-CSV
+001540*----------------------------------------------------------------
+001550     SELECT CSV-EXPORT-FILE
+001560         ASSIGN TO           "CONTACTV"
+001570         ORGANIZATION IS     LINE SEQUENTIAL
+001580         FILE STATUS IS      WS-CSV-STATUS.
+001590 
+001600*----------------------------------------------------------------
+001610*   CONTACT-AUDIT-FILE - ONE RECORD FOR EVERY ADD/CHANGE/DELETE
+001620*   TRANSACTION APPLIED TO THE MASTER, WRITTEN BY 360-WRITE-AUDIT
+001630*----------------------------------------------------------------
+001640     SELECT CONTACT-AUDIT-FILE
+001650         ASSIGN TO           "CONTACTA"
+001660         ORGANIZATION IS     LINE SEQUENTIAL
+001670         FILE STATUS IS      WS-AUDIT-STATUS.
+001680 
+001690 DATA DIVISION.
+001700 FILE SECTION.
+001710 FD  CONTACT-MASTER-FILE
+001720     LABEL RECORDS ARE STANDARD.
+001730*  RECORD LAYOUT COMES FROM THE SHARED CONTACTR COPYBOOK.
+001740     COPY CONTACTR
+001750         REPLACING ==WS-CONTACT==     BY ==CM-CONTACT==
+001760                   ==WS-CONTACT-KEY== BY ==CM-CONTACT-KEY==
+001770                   ==WS-LASTNAME==    BY ==CM-LASTNAME==
+001780                   ==WS-FIRSTNAME==   BY ==CM-FIRSTNAME==
+001790                   ==WS-EMAIL==       BY ==CM-EMAIL==
+001800                   ==WS-PHONENUMBER== BY ==CM-PHONENUMBER==
+001810                   ==WS-CATEGORY==    BY ==CM-CATEGORY==.
+001820 
+001830 FD  EXCEPT-RPT-FILE
+001840     LABEL RECORDS ARE STANDARD.
+001850 01  EXCEPT-RPT-RECORD.
+001860     05  EXCEPT-FIRSTNAME                  PIC X(08).
+001870     05  FILLER                            PIC X(01).
+001880     05  EXCEPT-LASTNAME                   PIC X(10).
+001890     05  FILLER                            PIC X(01).
+001900     05  EXCEPT-EMAIL                      PIC X(26).
+001910     05  FILLER                            PIC X(01).
+001920     05  EXCEPT-PHONENUMBER                PIC X(12).
+001930     05  FILLER                            PIC X(01).
+001940     05  EXCEPT-REASON                     PIC X(24).
+001950 
+001960 FD  CONTACT-TXN-FILE
+001970     LABEL RECORDS ARE STANDARD.
+001980     COPY CONTACTX
+001990      REPLACING ==WS-TRANSACTION==  BY ==TX-TRANSACTION==
+002000           ==WS-TXN-CODE==          BY ==TX-TXN-CODE==
+002010           ==WS-TXN-IS-ADD==        BY ==TX-TXN-IS-ADD==
+002020           ==WS-TXN-IS-CHANGE==     BY ==TX-TXN-IS-CHANGE==
+002030           ==WS-TXN-IS-DELETE==     BY ==TX-TXN-IS-DELETE==
+002040           ==WS-TXN-CONTACT-KEY==   BY ==TX-TXN-CONTACT-KEY==
+002050           ==WS-TXN-LASTNAME==      BY ==TX-TXN-LASTNAME==
+002060           ==WS-TXN-FIRSTNAME==     BY ==TX-TXN-FIRSTNAME==
+002070           ==WS-TXN-EMAIL==         BY ==TX-TXN-EMAIL==
+002080           ==WS-TXN-PHONENUMBER==   BY ==TX-TXN-PHONENUMBER==
+002090           ==WS-TXN-CATEGORY==      BY ==TX-TXN-CATEGORY==.
+002100 
+002110*----------------------------------------------------------------
+002120*   DUPLICATE-RPT-FILE RECORD
+002130*----------------------------------------------------------------
+002140 FD  DUPLICATE-RPT-FILE
+002150     LABEL RECORDS ARE STANDARD.
+002160 01  DUPLICATE-RPT-RECORD.
+002170     05  DUPL-FIRSTNAME                    PIC X(08).
+002180     05  FILLER                            PIC X(01).
+002190     05  DUPL-LASTNAME                     PIC X(10).
+002200     05  FILLER                            PIC X(01).
+002210     05  DUPL-EMAIL                        PIC X(26).
+002220     05  FILLER                            PIC X(01).
+002230     05  DUPL-PHONENUMBER                  PIC X(12).
+002240     05  FILLER                            PIC X(01).
+002250     05  DUPL-REASON                       PIC X(24).
+002260 
+002270*----------------------------------------------------------------
+002280*   SORT-WORK-FILE - ADD TRANSACTIONS SORTED BY EMAIL SO
+002290*   DUPLICATES CAN BE SPOTTED ON ADJACENT RECORDS
+002300*----------------------------------------------------------------
+002310 SD  SORT-WORK-FILE.
+002320     COPY CONTACTX
+002330      REPLACING ==WS-TRANSACTION==  BY ==SR-TRANSACTION==
+002340           ==WS-TXN-CODE==          BY ==SR-TXN-CODE==
+002350           ==WS-TXN-IS-ADD==        BY ==SR-TXN-IS-ADD==
+002360           ==WS-TXN-IS-CHANGE==     BY ==SR-TXN-IS-CHANGE==
+002370           ==WS-TXN-IS-DELETE==     BY ==SR-TXN-IS-DELETE==
+002380           ==WS-TXN-CONTACT-KEY==   BY ==SR-TXN-CONTACT-KEY==
+002390           ==WS-TXN-LASTNAME==      BY ==SR-TXN-LASTNAME==
+002400           ==WS-TXN-FIRSTNAME==     BY ==SR-TXN-FIRSTNAME==
+002410           ==WS-TXN-EMAIL==         BY ==SR-TXN-EMAIL==
+002420           ==WS-TXN-PHONENUMBER==   BY ==SR-TXN-PHONENUMBER==
+002430           ==WS-TXN-CATEGORY==      BY ==SR-TXN-CATEGORY==.
+002440 
+002450*----------------------------------------------------------------
+002460*   RPT-SORT-WORK-FILE - CONTACT-MASTER RECORDS SORTED BY
+002470*   CATEGORY + LAST NAME + FIRST NAME FOR THE SECTIONED LISTING
+002480*----------------------------------------------------------------
+002490 SD  RPT-SORT-WORK-FILE.
+002500     COPY CONTACTR
+002510      REPLACING ==WS-CONTACT==      BY ==RS-CONTACT==
+002520           ==WS-CONTACT-KEY==       BY ==RS-CONTACT-KEY==
+002530           ==WS-LASTNAME==          BY ==RS-LASTNAME==
+002540           ==WS-FIRSTNAME==         BY ==RS-FIRSTNAME==
+002550           ==WS-EMAIL==             BY ==RS-EMAIL==
+002560           ==WS-PHONENUMBER==       BY ==RS-PHONENUMBER==
+002570           ==WS-CATEGORY==          BY ==RS-CATEGORY==.
+002580 
+002590*----------------------------------------------------------------
+002600*   RESTART-FILE RECORD - HOLDS ONE CHECKPOINTED CONTACT-MASTER
+002610*   KEY (LAST NAME + FIRST NAME)
+002620*----------------------------------------------------------------
+002630 FD  RESTART-FILE
+002640     LABEL RECORDS ARE STANDARD.
+002650 01  RESTART-RECORD.
+002660     05  RESTART-KEY                       PIC X(18).
+002670 
+002680*----------------------------------------------------------------
+002690*   PRINT-RESTART-FILE RECORD - HOLDS THE LAST CATEGORY + LAST
+002700*   NAME + FIRST NAME PRINTED AND EXPORTED, PLUS THE RUNNING
+002710*   TOTAL, CATEGORY SUBTOTAL, AND PAGE COUNT AS OF THAT RECORD, SO
+002720*   A RESTART CAN SKIP THE PRINT/CSV-EXPORT WORK ALREADY DONE
+002730*----------------------------------------------------------------
+002740 FD  PRINT-RESTART-FILE
+002750     LABEL RECORDS ARE STANDARD.
+002760 01  PRINT-RESTART-RECORD.
+002770     05  PRINT-RESTART-CATEGORY            PIC X(07).
+002780     05  FILLER                            PIC X(01).
+002790     05  PRINT-RESTART-LASTNAME            PIC X(10).
+002800     05  FILLER                            PIC X(01).
+002810     05  PRINT-RESTART-FIRSTNAME           PIC X(08).
+002820     05  FILLER                            PIC X(01).
+002830     05  PRINT-RESTART-TOTAL               PIC 9(06).
+002840     05  FILLER                            PIC X(01).
+002850     05  PRINT-RESTART-SUBTOTAL            PIC 9(06).
+002860     05  FILLER                            PIC X(01).
+002870     05  PRINT-RESTART-PAGE                PIC 9(04).
+002880 
+002890*----------------------------------------------------------------
+002900*   CSV-EXPORT-FILE RECORD
+002910*----------------------------------------------------------------
+002920*  CSV-EXPORT-RECORD IS ONE FLAT FIELD, NOT A GROUP OF FIXED-
+002930*  WIDTH SUB-FIELDS -- 500-EXPORT-CSV BUILDS IT WITH A STRING OF
+002940*  TRIMMED VALUES SO THE EXPORTED FIELDS ARE NOT PADDED OUT TO
+002950*  THEIR MASTER-RECORD WIDTH.
+002960 FD  CSV-EXPORT-FILE
+002970     LABEL RECORDS ARE STANDARD.
+002980 01  CSV-EXPORT-RECORD                     PIC X(64).
+002990 
+003000*----------------------------------------------------------------
+003010*   CONTACT-AUDIT-FILE RECORD - ONE TRANSACTION CODE, TIMESTAMP,
+003020*   AND BEFORE/AFTER IMAGE OF THE FOUR CONTACT FIELDS, WRITTEN BY
+003030*   360-WRITE-AUDIT EVERY TIME AN ADD/CHANGE/DELETE IS APPLIED
+003040*----------------------------------------------------------------
+003050 FD  CONTACT-AUDIT-FILE
+003060     LABEL RECORDS ARE STANDARD.
+003070 01  AUDIT-RECORD.
+003080     05  AUDIT-TXN-CODE                    PIC X(01).
+003090     05  FILLER                            PIC X(01).
+003100     05  AUDIT-TIMESTAMP                   PIC X(16).
+003110     05  FILLER                            PIC X(01).
+003120     05  AUDIT-BEFORE-FIRSTNAME            PIC X(08).
+003130     05  FILLER                            PIC X(01).
+003140     05  AUDIT-BEFORE-LASTNAME             PIC X(10).
+003150     05  FILLER                            PIC X(01).
+003160     05  AUDIT-BEFORE-EMAIL                PIC X(26).
+003170     05  FILLER                            PIC X(01).
+003180     05  AUDIT-BEFORE-PHONENUMBER          PIC X(12).
+003190     05  FILLER                            PIC X(01).
+003200     05  AUDIT-AFTER-FIRSTNAME             PIC X(08).
+003210     05  FILLER                            PIC X(01).
+003220     05  AUDIT-AFTER-LASTNAME              PIC X(10).
+003230     05  FILLER                            PIC X(01).
+003240     05  AUDIT-AFTER-EMAIL                 PIC X(26).
+003250     05  FILLER                            PIC X(01).
+003260     05  AUDIT-AFTER-PHONENUMBER           PIC X(12).
+003270 
+003280 WORKING-STORAGE SECTION.
+003290*----------------------------------------------------------------
+003300*   REPORT HEADING LINES (UNCHANGED FROM THE ORIGINAL LAYOUT)
+003310*----------------------------------------------------------------
+003320 01  WS-SPACE-HEADER                      PIC X(50)
+003330         VALUE SPACES.
+003340 01  WS-SPACE-CONTACT                      PIC X(50)
+003350         VALUE SPACES.
+003360 01  WS-COURSE-HEADER.
+003370     05  FILLER                            PIC X(20).
+003380     05  WS-COURSE-CODE                    PIC X(10).
+003390     05  FILLER                            PIC X(05).
+003400     05  WS-COURSE-TITLE                   PIC X(12).
+003410     05  FILLER                            PIC X(20).
+003420*----------------------------------------------------------------
+003430*   CURRENT-CONTACT WORKING AREA, SHARED LAYOUT WITH THE MASTER
+003440*   FILE AND THE LOOKUP SUBPROGRAM.
+003450*----------------------------------------------------------------
+003460     COPY CONTACTR.
+003470*----------------------------------------------------------------
+003480*   CURRENT-TRANSACTION WORKING AREA
+003490*----------------------------------------------------------------
+003500     COPY CONTACTX.
+003510*----------------------------------------------------------------
+003520*   SWITCHES AND COUNTERS
+003530*----------------------------------------------------------------
+003540 01  WS-MASTER-STATUS                      PIC X(02).
+003550     88  WS-MASTER-OK                      VALUE "00".
+003560     88  WS-MASTER-EOF                      VALUE "10".
+003570 01  WS-EXCEPT-STATUS                       PIC X(02).
+003580     88  WS-EXCEPT-OK                       VALUE "00".
+003590 01  WS-RESTART-FLAG-SWITCH                  PIC X(01)
+003600         VALUE "N".
+003610     88  WS-IS-RESTART                       VALUE "Y".
+003620     88  WS-NOT-RESTART                      VALUE "N".
+003630 01  WS-TXN-FILE-STATUS                     PIC X(02).
+003640     88  WS-TXN-FILE-OK                     VALUE "00".
+003650     88  WS-TXN-FILE-MISSING                VALUE "35".
+003660 01  WS-TXN-EOF-SWITCH                      PIC X(01)
+003670         VALUE "N".
+003680     88  WS-TXN-EOF                         VALUE "Y".
+003690     88  WS-TXN-NOT-EOF                     VALUE "N".
+003700 01  WS-DUPL-STATUS                         PIC X(02).
+003710     88  WS-DUPL-OK                         VALUE "00".
+003720 01  WS-DUPL-REASON                         PIC X(24)
+003730         VALUE SPACES.
+003740 01  WS-SORT-EOF-SWITCH                     PIC X(01)
+003750         VALUE "N".
+003760     88  WS-SORT-EOF                        VALUE "Y".
+003770     88  WS-SORT-NOT-EOF                    VALUE "N".
+003780 01  WS-EMAIL-FOUND-SWITCH                   PIC X(01)
+003790         VALUE "N".
+003800     88  WS-EMAIL-ON-MASTER                  VALUE "Y".
+003810     88  WS-EMAIL-NOT-ON-MASTER              VALUE "N".
+003820 01  WS-PREV-EMAIL                          PIC X(26)
+003830         VALUE SPACES.
+003840*----------------------------------------------------------------
+003850*   400-PRINT-REPORT PAGING COUNTERS
+003860*----------------------------------------------------------------
+003870 01  WS-RPT-SORT-EOF-SWITCH                  PIC X(01)
+003880         VALUE "N".
+003890     88  WS-RPT-SORT-EOF                      VALUE "Y".
+003900     88  WS-RPT-SORT-NOT-EOF                  VALUE "N".
+003910 01  WS-RESTART-STATUS                       PIC X(02).
+003920     88  WS-RESTART-OK                       VALUE "00".
+003930 01  WS-CHECKPOINT-INTERVAL                   PIC 9(04) COMP
+003940         VALUE 50.
+003950 01  WS-CHECKPOINT-COUNT                      PIC 9(04) COMP
+003960         VALUE ZERO.
+003970 01  WS-CSV-STATUS                           PIC X(02).
+003980     88  WS-CSV-OK                           VALUE "00".
+003990 01  WS-CSV-HEADER-LINE                       PIC X(36)
+004000         VALUE "firstName,lastName,email,phoneNumber".
+004010 01  WS-AUDIT-STATUS                          PIC X(02).
+004020     88  WS-AUDIT-OK                          VALUE "00".
+004030     88  WS-AUDIT-FILE-MISSING                VALUE "35".
+004040*----------------------------------------------------------------
+004050*   1900-PRINT-CONTACTS-BY-CATEGORY PRINT/EXPORT CHECKPOINTING
+004060*----------------------------------------------------------------
+004070 01  WS-PRINT-RESTART-STATUS                  PIC X(02).
+004080     88  WS-PRINT-RESTART-OK                  VALUE "00".
+004090 01  WS-PRINT-RESTART-FLAG-SWITCH             PIC X(01)
+004100         VALUE "N".
+004110     88  WS-PRINT-IS-RESTART                  VALUE "Y".
+004120     88  WS-PRINT-NOT-RESTART                 VALUE "N".
+004130 01  WS-PAST-PRINT-CHECKPOINT-SWITCH          PIC X(01)
+004140         VALUE "Y".
+004150     88  WS-PAST-PRINT-CHECKPOINT             VALUE "Y".
+004160     88  WS-NOT-PAST-PRINT-CHECKPOINT         VALUE "N".
+004170 01  WS-PRINT-CHECKPOINT-KEY.
+004180     05  WS-PRINT-CKPT-CATEGORY               PIC X(07).
+004190     05  WS-PRINT-CKPT-LASTNAME               PIC X(10).
+004200     05  WS-PRINT-CKPT-FIRSTNAME              PIC X(08).
+004210 01  WS-PRINT-CHECKPOINT-TOTAL                PIC 9(06) COMP
+004220         VALUE ZERO.
+004230 01  WS-PRINT-CHECKPOINT-SUBTOTAL             PIC 9(06) COMP
+004240         VALUE ZERO.
+004250 01  WS-PRINT-CHECKPOINT-PAGE                 PIC 9(04) COMP
+004260         VALUE ZERO.
+004270 01  WS-PRINT-CHECKPOINT-COUNT                PIC 9(04) COMP
+004280         VALUE ZERO.
+004290 01  WS-AUDIT-DATE                            PIC 9(08).
+004300 01  WS-AUDIT-TIME                            PIC 9(08).
+004310 01  WS-AUDIT-BEFORE.
+004320     05  WS-AUDIT-BEFORE-FIRSTNAME         PIC X(08).
+004330     05  WS-AUDIT-BEFORE-LASTNAME          PIC X(10).
+004340     05  WS-AUDIT-BEFORE-EMAIL             PIC X(26).
+004350     05  WS-AUDIT-BEFORE-PHONENUMBER       PIC X(12).
+004360 01  WS-AUDIT-AFTER.
+004370     05  WS-AUDIT-AFTER-FIRSTNAME          PIC X(08).
+004380     05  WS-AUDIT-AFTER-LASTNAME           PIC X(10).
+004390     05  WS-AUDIT-AFTER-EMAIL              PIC X(26).
+004400     05  WS-AUDIT-AFTER-PHONENUMBER        PIC X(12).
+004410*----------------------------------------------------------------
+004420*   600-LOOKUP-CONTACT - LAST-NAME LOOKUP PASSED TO LAB01LKP
+004430*----------------------------------------------------------------
+004440 01  WS-LOOKUP-LASTNAME                    PIC X(10)
+004450         VALUE "Doe".
+004460 01  WS-LOOKUP-FOUND-SWITCH                PIC X(01)
+004470         VALUE "N".
+004480     88  WS-LOOKUP-FOUND                   VALUE "Y".
+004490     88  WS-LOOKUP-NOT-FOUND               VALUE "N".
+004500 01  WS-LOOKUP-MORE-SWITCH                 PIC X(01)
+004510         VALUE "N".
+004520     88  WS-LOOKUP-MORE-MATCHES            VALUE "Y".
+004530     88  WS-LOOKUP-NO-MORE-MATCHES         VALUE "N".
+004540     COPY CONTACTR
+004550         REPLACING ==WS-CONTACT==     BY ==LU-CONTACT==
+004560                   ==WS-CONTACT-KEY== BY ==LU-CONTACT-KEY==
+004570                   ==WS-LASTNAME==    BY ==LU-LASTNAME==
+004580                   ==WS-FIRSTNAME==   BY ==LU-FIRSTNAME==
+004590                   ==WS-EMAIL==       BY ==LU-EMAIL==
+004600                   ==WS-PHONENUMBER== BY ==LU-PHONENUMBER==
+004610                   ==WS-CATEGORY==    BY ==LU-CATEGORY==.
+004620 01  WS-CURRENT-CATEGORY                      PIC X(07)
+004630         VALUE SPACES.
+004640 01  WS-CATEGORY-SUBTOTAL                     PIC 9(06) COMP
+004650         VALUE ZERO.
+004660 01  WS-CATEGORY-HEADER-LINE.
+004670     05  FILLER                            PIC X(10)
+004680             VALUE "CATEGORY: ".
+004690     05  WS-CATEGORY-HEADER-OUT            PIC X(07).
+004700 01  WS-CATEGORY-SUBTOTAL-LINE.
+004710     05  FILLER                            PIC X(18)
+004720             VALUE "  SECTION TOTAL: ".
+004730     05  WS-CATEGORY-SUBTOTAL-OUT          PIC ZZZ,ZZ9.
+004740*----------------------------------------------------------------
+004750*   400-PRINT-REPORT PAGING COUNTERS
+004760*----------------------------------------------------------------
+004770 01  WS-LINES-PER-PAGE                      PIC 9(04) COMP
+004780         VALUE 10.
+004790 01  WS-LINE-COUNT                          PIC 9(04) COMP
+004800         VALUE ZERO.
+004810 01  WS-PAGE-COUNT                          PIC 9(04) COMP
+004820         VALUE ZERO.
+004830 01  WS-CONTACT-TOTAL                       PIC 9(06) COMP
+004840         VALUE ZERO.
+004850 01  WS-PAGE-NUMBER-LINE.
+004860     05  FILLER                            PIC X(06)
+004870             VALUE "PAGE: ".
+004880     05  WS-PAGE-NUMBER-OUT                PIC ZZZ9.
+004890 01  WS-FINAL-TOTAL-LINE.
+004900     05  FILLER                            PIC X(16)
+004910             VALUE "TOTAL CONTACTS: ".
+004920     05  WS-FINAL-TOTAL-OUT                PIC ZZZ,ZZ9.
+004930 01  WS-EOF-SWITCH                         PIC X(01)
+004940         VALUE "N".
+004950     88  WS-EOF                            VALUE "Y".
+004960     88  WS-NOT-EOF                        VALUE "N".
+004970*----------------------------------------------------------------
+004980*   200-VALIDATE-CONTACT WORKING FIELDS
+004990*----------------------------------------------------------------
+005000 01  WS-VALIDATION-SWITCH                  PIC X(01).
+005010     88  WS-CONTACT-VALID                  VALUE "Y".
+005020     88  WS-CONTACT-INVALID                VALUE "N".
+005030 01  WS-VALIDATION-REASON                  PIC X(24)
+005040         VALUE SPACES.
+005050 01  WS-VALIDATE-WORK.
+005060     05  WS-EMAIL-LOCAL                    PIC X(26).
+005070     05  WS-EMAIL-DOMAIN                   PIC X(26).
+005080     05  WS-AT-COUNT                       PIC 9(02) COMP.
+005090     05  WS-DOT-COUNT                       PIC 9(02) COMP.
+005100 
+005110 PROCEDURE DIVISION.
+005120*================================================================
+005130*  0000-MAINLINE
+005140*================================================================
+005150 0000-MAINLINE.
+005160     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005170     PERFORM 300-PROCESS-TRANSACTIONS THRU 300-EXIT.
+005180     PERFORM 700-CHECKPOINT-MASTER-SCAN THRU 700-EXIT.
+005190     PERFORM 1900-PRINT-CONTACTS-BY-CATEGORY THRU 1900-EXIT.
+005200     PERFORM 450-PRINT-FINAL-TOTAL THRU 450-EXIT.
+005210     PERFORM 600-LOOKUP-CONTACT THRU 600-EXIT.
+005220     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+005230     GOBACK.
+005240*================================================================
+005250*  1000-INITIALIZE - OPEN THE MASTER FILE, PRIME THE READ
+005260*================================================================
+005270 1000-INITIALIZE.
+005280     MOVE "MAFD 4202"                    TO WS-COURSE-CODE.
+005290     MOVE "Contact List"                 TO WS-COURSE-TITLE.
+005300     PERFORM 1901-CHECK-FOR-RESTART-FLAG THRU 1901-EXIT.
+005310     PERFORM 1902-CHECK-FOR-PRINT-RESTART THRU 1902-EXIT.
+005320     IF WS-IS-RESTART
+005330         OPEN EXTEND EXCEPT-RPT-FILE
+005340     ELSE
+005350         OPEN OUTPUT EXCEPT-RPT-FILE
+005360     END-IF.
+005370     OPEN OUTPUT DUPLICATE-RPT-FILE.
+005380     IF WS-IS-RESTART OR WS-PRINT-IS-RESTART
+005390         OPEN EXTEND CSV-EXPORT-FILE
+005400     ELSE
+005410         OPEN OUTPUT CSV-EXPORT-FILE
+005420         MOVE WS-CSV-HEADER-LINE          TO CSV-EXPORT-RECORD
+005430         WRITE CSV-EXPORT-RECORD
+005440     END-IF.
+005450     OPEN EXTEND CONTACT-AUDIT-FILE.
+005460     IF WS-AUDIT-FILE-MISSING
+005470         OPEN OUTPUT CONTACT-AUDIT-FILE
+005480     END-IF.
+005490 1000-EXIT.
+005500     EXIT.
+005510*================================================================
+005520*  1901-CHECK-FOR-RESTART-FLAG - PEEK AT RESTART-FILE (THE 700-
+005530*  CHECKPOINT-MASTER-SCAN CHECKPOINT) SO 1000-INITIALIZE KNOWS
+005540*  WHETHER EXCEPT-RPT-FILE ALREADY HOLDS EXCEPTION LINES FROM A
+005550*  RUN THIS ONE IS RESUMING, WITHOUT DISTURBING THE RESTART
+005560*  POSITIONING ITSELF (WHICH 1905-CHECK-FOR-RESTART STILL OWNS)
+005570*================================================================
+005580 1901-CHECK-FOR-RESTART-FLAG.
+005590     SET WS-NOT-RESTART                   TO TRUE.
+005600     OPEN INPUT RESTART-FILE.
+005610     IF WS-RESTART-OK
+005620         READ RESTART-FILE
+005630             AT END
+005640                 MOVE SPACES TO RESTART-KEY
+005650         END-READ
+005660         IF RESTART-KEY NOT = SPACES
+005670             SET WS-IS-RESTART             TO TRUE
+005680         END-IF
+005690         CLOSE RESTART-FILE
+005700     END-IF.
+005710 1901-EXIT.
+005720     EXIT.
+005730*================================================================
+005740*  1902-CHECK-FOR-PRINT-RESTART - PEEK AT PRINT-RESTART-FILE (THE
+005750*  1900-PRINT-CONTACTS-BY-CATEGORY CHECKPOINT) SO 1000-INITIALIZE
+005760*  KNOWS WHETHER CSV-EXPORT-FILE ALREADY HOLDS ROWS FROM A RUN
+005770*  THIS ONE IS RESUMING, AND SO 1930-PRINT-SORTED-CONTACTS KNOWS
+005780*  WHERE TO RESUME PRINTING AND EXPORTING FROM
+005790*================================================================
+005800 1902-CHECK-FOR-PRINT-RESTART.
+005810     SET WS-PRINT-NOT-RESTART             TO TRUE.
+005820     OPEN INPUT PRINT-RESTART-FILE.
+005830     IF WS-PRINT-RESTART-OK
+005840         READ PRINT-RESTART-FILE
+005850             AT END
+005860                 MOVE SPACES TO PRINT-RESTART-RECORD
+005870         END-READ
+005880         IF PRINT-RESTART-CATEGORY NOT = SPACES
+005890             SET WS-PRINT-IS-RESTART        TO TRUE
+005900             MOVE PRINT-RESTART-CATEGORY
+005910                 TO WS-PRINT-CKPT-CATEGORY
+005920             MOVE PRINT-RESTART-LASTNAME
+005930                 TO WS-PRINT-CKPT-LASTNAME
+005940             MOVE PRINT-RESTART-FIRSTNAME
+005950                 TO WS-PRINT-CKPT-FIRSTNAME
+005960             MOVE PRINT-RESTART-TOTAL
+005970                 TO WS-PRINT-CHECKPOINT-TOTAL
+005980             MOVE PRINT-RESTART-SUBTOTAL
+005990                 TO WS-PRINT-CHECKPOINT-SUBTOTAL
+006000             MOVE PRINT-RESTART-PAGE
+006010                 TO WS-PRINT-CHECKPOINT-PAGE
+006020         END-IF
+006030         CLOSE PRINT-RESTART-FILE
+006040     END-IF.
+006050 1902-EXIT.
+006060     EXIT.
+006070*================================================================
+006080*  700-CHECKPOINT-MASTER-SCAN - A SEPARATE, RESTARTABLE PASS OVER
+006090*  THE WHOLE MASTER THAT VALIDATES EACH RECORD AND ROUTES BAD ONES
+006100*  TO THE EXCEPTION REPORT.  CHECKPOINTED EVERY WS-CHECKPOINT-
+006110*  INTERVAL RECORDS SO A RERUN AFTER AN INTERRUPTION RESUMES PAST
+006120*  THE LAST KEY PROCESSED INSTEAD OF REVALIDATING THE WHOLE FILE
+006130*  AND DUPLICATING EXCEPTION LINES.  KEPT SEPARATE FROM THE REPORT
+006140*  SORT'S INPUT PROCEDURE (1910-RELEASE-MASTER-RECORDS) SO A
+006150*  RESTART NEVER TRUNCATES THE PRINTED LISTING, THE CSV EXPORT, OR
+006160*  THE FINAL TOTAL -- THOSE ALWAYS SCAN THE MASTER IN FULL.
+006170*================================================================
+006180 700-CHECKPOINT-MASTER-SCAN.
+006190     OPEN INPUT CONTACT-MASTER-FILE.
+006200     IF NOT WS-MASTER-OK
+006210         DISPLAY "LAB01: UNABLE TO OPEN CONTACT-MASTER-FILE, "
+006220             "STATUS = " WS-MASTER-STATUS
+006230     ELSE
+006240         PERFORM 1905-CHECK-FOR-RESTART THRU 1905-EXIT
+006250         MOVE ZERO                        TO WS-CHECKPOINT-COUNT
+006260         SET WS-NOT-EOF                   TO TRUE
+006270         PERFORM 1100-READ-MASTER THRU 1100-EXIT
+006280         PERFORM 710-SCAN-ONE-RECORD THRU 710-EXIT
+006290             UNTIL WS-EOF
+006300         CLOSE CONTACT-MASTER-FILE
+006310         PERFORM 1906-CLEAR-RESTART-FILE THRU 1906-EXIT
+006320     END-IF.
+006330 700-EXIT.
+006340     EXIT.
+006350*================================================================
+006360*  710-SCAN-ONE-RECORD - VALIDATE ONE MASTER RECORD, ROUTE IT TO
+006370*  THE EXCEPTION REPORT IF BAD, CHECKPOINT EVERY WS-CHECKPOINT-
+006380*  INTERVAL RECORDS, AND READ THE NEXT ONE
+006390*================================================================
+006400 710-SCAN-ONE-RECORD.
+006410     MOVE CM-CONTACT                     TO WS-CONTACT.
+006420     PERFORM 200-VALIDATE-CONTACT THRU 200-EXIT.
+006430     IF WS-CONTACT-INVALID
+006440         PERFORM 250-WRITE-EXCEPTION THRU 250-EXIT
+006450     END-IF.
+006460     ADD 1 TO WS-CHECKPOINT-COUNT.
+006470     IF WS-CHECKPOINT-COUNT NOT LESS THAN WS-CHECKPOINT-INTERVAL
+006480         PERFORM 1907-WRITE-CHECKPOINT THRU 1907-EXIT
+006490         MOVE ZERO                        TO WS-CHECKPOINT-COUNT
+006500     END-IF.
+006510     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+006520 710-EXIT.
+006530     EXIT.
+006540*================================================================
+006550*  1900-PRINT-CONTACTS-BY-CATEGORY - SORT THE MASTER BY CATEGORY
+006560*  + LAST NAME + FIRST NAME, THEN PRINT THE SECTIONED LISTING.
+006570*  THE SORT ITSELF ALWAYS RUNS IN FULL -- A SORT HAS NO
+006580*  INTERRUPTIBLE UNIT OF WORK OF ITS OWN -- BUT THE OUTPUT
+006590*  PROCEDURE (1930-PRINT-SORTED-CONTACTS) CHECKPOINTS THE LAST
+006600*  KEY IT PRINTED AND EXPORTED, SO A RERUN AFTER AN ABEND DURING
+006610*  THIS PASS SKIPS THE EXPENSIVE PART -- 400-PRINT-REPORT, 500-
+006620*  EXPORT-CSV, AND THE RUNNING TOTALS -- FOR EVERY SORTED RECORD
+006630*  UP TO THAT KEY INSTEAD OF REDOING THE WHOLE LISTING
+006640*================================================================
+006650 1900-PRINT-CONTACTS-BY-CATEGORY.
+006660     SORT RPT-SORT-WORK-FILE
+006670         ON ASCENDING KEY RS-CATEGORY RS-LASTNAME RS-FIRSTNAME
+006680         INPUT PROCEDURE IS 1910-RELEASE-MASTER-RECORDS
+006690             THRU 1910-EXIT
+006700         OUTPUT PROCEDURE IS 1930-PRINT-SORTED-CONTACTS
+006710             THRU 1930-EXIT.
+006720     PERFORM 1912-CLEAR-PRINT-RESTART-FILE THRU 1912-EXIT.
+006730 1900-EXIT.
+006740     EXIT.
+006750*================================================================
+006760*  1100-READ-MASTER - READ THE NEXT MASTER RECORD
+006770*================================================================
+006780 1100-READ-MASTER.
+006790     READ CONTACT-MASTER-FILE NEXT RECORD
+006800         AT END
+006810             SET WS-EOF TO TRUE
+006820     END-READ.
+006830     IF NOT WS-EOF
+006840         IF NOT WS-MASTER-OK
+006850             DISPLAY "LAB01: ERROR READING CONTACT-MASTER-FILE, "
+006860                 "STATUS = " WS-MASTER-STATUS
+006870             SET WS-EOF TO TRUE
+006880         END-IF
+006890     END-IF.
+006900 1100-EXIT.
+006910     EXIT.
+006920*================================================================
+006930*  1910-RELEASE-MASTER-RECORDS - INPUT PROCEDURE FOR THE SORT.
+006940*  ALWAYS READS THE MASTER FROM THE TOP -- RECORDS ALREADY ROUTED
+006950*  TO THE EXCEPTION REPORT BY 700-CHECKPOINT-MASTER-SCAN ARE
+006960*  SIMPLY SKIPPED HERE, NOT RE-REPORTED -- AND RELEASES EACH GOOD
+006970*  RECORD TO THE SORT
+006980*================================================================
+006990 1910-RELEASE-MASTER-RECORDS.
+007000     OPEN INPUT CONTACT-MASTER-FILE.
+007010     IF NOT WS-MASTER-OK
+007020         DISPLAY "LAB01: UNABLE TO OPEN CONTACT-MASTER-FILE, "
+007030             "STATUS = " WS-MASTER-STATUS
+007040     ELSE
+007050         SET WS-NOT-EOF                   TO TRUE
+007060         PERFORM 1100-READ-MASTER THRU 1100-EXIT
+007070         PERFORM 1920-RELEASE-ONE-CONTACT THRU 1920-EXIT
+007080             UNTIL WS-EOF
+007090         CLOSE CONTACT-MASTER-FILE
+007100     END-IF.
+007110 1910-EXIT.
+007120     EXIT.
+007130*================================================================
+007140*  1905-CHECK-FOR-RESTART - IF A CHECKPOINT WAS LEFT BY A PRIOR
+007150*  RUN, REPOSITION THE MASTER READ TO PICK UP AFTER THAT KEY
+007160*================================================================
+007170 1905-CHECK-FOR-RESTART.
+007180     OPEN INPUT RESTART-FILE.
+007190     IF WS-RESTART-OK
+007200         READ RESTART-FILE
+007210             AT END
+007220                 MOVE SPACES TO RESTART-KEY
+007230         END-READ
+007240         IF RESTART-KEY NOT = SPACES
+007250             MOVE RESTART-KEY             TO CM-CONTACT-KEY
+007260             START CONTACT-MASTER-FILE
+007270                 KEY IS GREATER THAN CM-CONTACT-KEY
+007280                 INVALID KEY
+007290                     DISPLAY "LAB01: RESTART KEY NOT FOUND, "
+007300                         "RESUMING FROM THE BEGINNING"
+007310             END-START
+007320         END-IF
+007330         CLOSE RESTART-FILE
+007340     END-IF.
+007350 1905-EXIT.
+007360     EXIT.
+007370*================================================================
+007380*  1906-CLEAR-RESTART-FILE - THE MASTER PASS FINISHED CLEANLY,
+007390*  SO DROP ANY CHECKPOINT LEFT FOR A RESTART
+007400*================================================================
+007410 1906-CLEAR-RESTART-FILE.
+007420     OPEN OUTPUT RESTART-FILE.
+007430     CLOSE RESTART-FILE.
+007440 1906-EXIT.
+007450     EXIT.
+007460*================================================================
+007470*  1907-WRITE-CHECKPOINT - RECORD THE LAST CONTACT-MASTER KEY
+007480*  PROCESSED SO A LATER RUN CAN RESUME FROM THIS POINT
+007490*================================================================
+007500 1907-WRITE-CHECKPOINT.
+007510     OPEN OUTPUT RESTART-FILE.
+007520     MOVE CM-CONTACT-KEY                 TO RESTART-KEY.
+007530     WRITE RESTART-RECORD.
+007540     CLOSE RESTART-FILE.
+007550 1907-EXIT.
+007560     EXIT.
+007570*================================================================
+007580*  1920-RELEASE-ONE-CONTACT - VALIDATE ONE MASTER RECORD AND
+007590*  RELEASE IT TO THE SORT IF GOOD.  BAD RECORDS ARE ALREADY ON THE
+007600*  EXCEPTION REPORT (WRITTEN BY 700-CHECKPOINT-MASTER-SCAN) SO
+007610*  THEY ARE JUST LEFT OUT OF THE LISTING HERE, NOT RE-REPORTED
+007620*================================================================
+007630 1920-RELEASE-ONE-CONTACT.
+007640     MOVE CM-CONTACT                     TO WS-CONTACT.
+007650     PERFORM 200-VALIDATE-CONTACT THRU 200-EXIT.
+007660     IF WS-CONTACT-VALID
+007670         MOVE WS-CONTACT                  TO RS-CONTACT
+007680         RELEASE RS-CONTACT
+007690     END-IF.
+007700     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+007710 1920-EXIT.
+007720     EXIT.
+007730*================================================================
+007740*  1912-CLEAR-PRINT-RESTART-FILE - THE PRINT/EXPORT PASS FINISHED
+007750*  CLEANLY, SO DROP ANY CHECKPOINT LEFT FOR A RESTART
+007760*================================================================
+007770 1912-CLEAR-PRINT-RESTART-FILE.
+007780     OPEN OUTPUT PRINT-RESTART-FILE.
+007790     CLOSE PRINT-RESTART-FILE.
+007800 1912-EXIT.
+007810     EXIT.
+007820*================================================================
+007830*  1913-WRITE-PRINT-CHECKPOINT - RECORD THE LAST SORTED KEY
+007840*  PRINTED AND EXPORTED, AND THE RUNNING TOTALS AS OF THAT
+007850*  RECORD, SO A LATER RUN CAN RESUME FROM THIS POINT
+007860*================================================================
+007870 1913-WRITE-PRINT-CHECKPOINT.
+007880     OPEN OUTPUT PRINT-RESTART-FILE.
+007890     MOVE WS-CATEGORY TO PRINT-RESTART-CATEGORY.
+007900     MOVE WS-LASTNAME TO PRINT-RESTART-LASTNAME.
+007910     MOVE WS-FIRSTNAME TO PRINT-RESTART-FIRSTNAME.
+007920     MOVE WS-CONTACT-TOTAL TO PRINT-RESTART-TOTAL.
+007930     MOVE WS-CATEGORY-SUBTOTAL TO PRINT-RESTART-SUBTOTAL.
+007940     MOVE WS-PAGE-COUNT TO PRINT-RESTART-PAGE.
+007950     WRITE PRINT-RESTART-RECORD.
+007960     CLOSE PRINT-RESTART-FILE.
+007970 1913-EXIT.
+007980     EXIT.
+007990*================================================================
+008000*  1930-PRINT-SORTED-CONTACTS - OUTPUT PROCEDURE FOR THE SORT.
+008010*  PRINTS EACH SORTED CONTACT, BREAKING INTO A NEW SECTION AND
+008020*  SUBTOTAL EVERY TIME THE CATEGORY CHANGES.  ON A RESTART, SEEDS
+008030*  THE RUNNING TOTALS FROM THE LAST PRINT CHECKPOINT AND SKIPS
+008040*  THE PRINT/EXPORT WORK UNTIL THE SORTED RECORDS REACH THAT KEY
+008050*================================================================
+008060 1930-PRINT-SORTED-CONTACTS.
+008070     SET WS-RPT-SORT-NOT-EOF             TO TRUE.
+008080     MOVE SPACES                         TO WS-CURRENT-CATEGORY.
+008090     MOVE ZERO TO WS-PRINT-CHECKPOINT-COUNT.
+008100     IF WS-PRINT-IS-RESTART
+008110         SET WS-NOT-PAST-PRINT-CHECKPOINT TO TRUE
+008120         MOVE WS-PRINT-CKPT-CATEGORY      TO WS-CURRENT-CATEGORY
+008130         MOVE WS-PRINT-CHECKPOINT-TOTAL   TO WS-CONTACT-TOTAL
+008140         MOVE WS-PRINT-CHECKPOINT-SUBTOTAL TO WS-CATEGORY-SUBTOTAL
+008150         MOVE WS-PRINT-CHECKPOINT-PAGE    TO WS-PAGE-COUNT
+008160         MOVE WS-LINES-PER-PAGE           TO WS-LINE-COUNT
+008170     ELSE
+008180         SET WS-PAST-PRINT-CHECKPOINT    TO TRUE
+008190     END-IF.
+008200     PERFORM 1940-RETURN-SORTED-CONTACT THRU 1940-EXIT.
+008210     PERFORM 1950-PRINT-ONE-SORTED-CONTACT THRU 1950-EXIT
+008220         UNTIL WS-RPT-SORT-EOF.
+008230     IF WS-CURRENT-CATEGORY NOT = SPACES
+008240         PERFORM 1960-PRINT-CATEGORY-SUBTOTAL THRU 1960-EXIT
+008250     END-IF.
+008260 1930-EXIT.
+008270     EXIT.
+008280*================================================================
+008290*  1940-RETURN-SORTED-CONTACT - READ THE NEXT SORTED CONTACT
+008300*================================================================
+008310 1940-RETURN-SORTED-CONTACT.
+008320     RETURN RPT-SORT-WORK-FILE
+008330         AT END
+008340             SET WS-RPT-SORT-EOF TO TRUE
+008350     END-RETURN.
+008360     IF NOT WS-RPT-SORT-EOF
+008370         MOVE RS-CONTACT                  TO WS-CONTACT
+008380     END-IF.
+008390 1940-EXIT.
+008400     EXIT.
+008410*================================================================
+008420*  1950-PRINT-ONE-SORTED-CONTACT - ON A RESTART, SKIP RECORDS UP
+008430*  TO THE LAST PRINT CHECKPOINT WITHOUT RE-PRINTING OR RE-
+008440*  EXPORTING THEM; OTHERWISE START A NEW SECTION WHEN THE
+008450*  CATEGORY CHANGES, PRINT THE CONTACT, AND READ THE NEXT ONE.
+008460*  WS-PAGE-COUNT RUNS CONTINUOUSLY OVER THE WHOLE REPORT -- ONLY
+008470*  WS-LINE-COUNT IS FORCED TO START A NEW PAGE AT A SECTION BREAK
+008480*================================================================
+008490 1950-PRINT-ONE-SORTED-CONTACT.
+008500     IF WS-NOT-PAST-PRINT-CHECKPOINT
+008510         PERFORM 1952-CHECK-PAST-PRINT-CHECKPOINT THRU 1952-EXIT
+008520     END-IF.
+008530     IF WS-PAST-PRINT-CHECKPOINT
+008540         IF WS-CATEGORY NOT = WS-CURRENT-CATEGORY
+008550             IF WS-CURRENT-CATEGORY NOT = SPACES
+008560                 PERFORM 1960-PRINT-CATEGORY-SUBTOTAL
+008570                     THRU 1960-EXIT
+008580             END-IF
+008590             MOVE WS-CATEGORY       TO WS-CURRENT-CATEGORY
+008600             MOVE ZERO              TO WS-CATEGORY-SUBTOTAL
+008610             MOVE WS-LINES-PER-PAGE TO WS-LINE-COUNT
+008620         END-IF
+008630         PERFORM 400-PRINT-REPORT THRU 400-EXIT
+008640         PERFORM 500-EXPORT-CSV THRU 500-EXIT
+008650         ADD 1 TO WS-CATEGORY-SUBTOTAL
+008660         PERFORM 1954-CHECKPOINT-IF-DUE THRU 1954-EXIT
+008670     END-IF.
+008680     PERFORM 1940-RETURN-SORTED-CONTACT THRU 1940-EXIT.
+008690 1950-EXIT.
+008700     EXIT.
+008710*================================================================
+008720*  1952-CHECK-PAST-PRINT-CHECKPOINT - COMPARE THIS SORTED
+008730*  RECORD'S KEY TO THE LAST PRINT CHECKPOINT'S KEY.  ONCE A
+008740*  RECORD SORTS AFTER THE CHECKPOINT, EVERY RECORD FROM THEN ON
+008750*  IS PAST IT, SO THE SWITCH IS NEVER SET BACK
+008760*================================================================
+008770 1952-CHECK-PAST-PRINT-CHECKPOINT.
+008780     IF WS-CATEGORY > WS-PRINT-CKPT-CATEGORY
+008790         OR (WS-CATEGORY = WS-PRINT-CKPT-CATEGORY
+008800             AND WS-LASTNAME > WS-PRINT-CKPT-LASTNAME)
+008810         OR (WS-CATEGORY = WS-PRINT-CKPT-CATEGORY
+008820             AND WS-LASTNAME = WS-PRINT-CKPT-LASTNAME
+008830             AND WS-FIRSTNAME > WS-PRINT-CKPT-FIRSTNAME)
+008840         SET WS-PAST-PRINT-CHECKPOINT      TO TRUE
+008850     END-IF.
+008860 1952-EXIT.
+008870     EXIT.
+008880*================================================================
+008890*  1954-CHECKPOINT-IF-DUE - CHECKPOINT THE PRINT/EXPORT PASS
+008900*  EVERY WS-CHECKPOINT-INTERVAL RECORDS
+008910*================================================================
+008920 1954-CHECKPOINT-IF-DUE.
+008930     ADD 1 TO WS-PRINT-CHECKPOINT-COUNT.
+008940     IF WS-PRINT-CHECKPOINT-COUNT NOT LESS THAN
+008950             WS-CHECKPOINT-INTERVAL
+008960         PERFORM 1913-WRITE-PRINT-CHECKPOINT THRU 1913-EXIT
+008970         MOVE ZERO TO WS-PRINT-CHECKPOINT-COUNT
+008980     END-IF.
+008990 1954-EXIT.
+009000     EXIT.
+009010*================================================================
+009020*  1960-PRINT-CATEGORY-SUBTOTAL - TRAILER LINE FOR ONE CATEGORY
+009030*================================================================
+009040 1960-PRINT-CATEGORY-SUBTOTAL.
+009050     MOVE WS-CATEGORY-SUBTOTAL        TO WS-CATEGORY-SUBTOTAL-OUT.
+009060     DISPLAY WS-SPACE-CONTACT.
+009070     DISPLAY WS-CATEGORY-SUBTOTAL-LINE.
+009080 1960-EXIT.
+009090     EXIT.
+009100*================================================================
+009110*  200-VALIDATE-CONTACT - CHECK WS-EMAIL HAS EXACTLY ONE "@"
+009120*  FOLLOWED BY A "." AND WS-PHONENUMBER MATCHES NNN-NNN-NNNN
+009130*================================================================
+009140 200-VALIDATE-CONTACT.
+009150     SET WS-CONTACT-VALID TO TRUE.
+009160     MOVE SPACES TO WS-VALIDATION-REASON.
+009170     MOVE ZERO TO WS-AT-COUNT.
+009180     INSPECT WS-EMAIL TALLYING WS-AT-COUNT FOR ALL "@".
+009190     IF WS-AT-COUNT NOT = 1
+009200         SET WS-CONTACT-INVALID TO TRUE
+009210         MOVE "INVALID EMAIL FORMAT"    TO WS-VALIDATION-REASON
+009220     ELSE
+009230         MOVE SPACES TO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+009240         MOVE ZERO TO WS-DOT-COUNT
+009250         UNSTRING WS-EMAIL DELIMITED BY "@"
+009260             INTO WS-EMAIL-LOCAL WS-EMAIL-DOMAIN
+009270         END-UNSTRING
+009280         INSPECT WS-EMAIL-DOMAIN TALLYING WS-DOT-COUNT FOR ALL "."
+009290         IF WS-EMAIL-LOCAL = SPACES
+009300             OR WS-EMAIL-DOMAIN = SPACES
+009310             OR WS-DOT-COUNT = ZERO
+009320             SET WS-CONTACT-INVALID TO TRUE
+009330             MOVE "INVALID EMAIL FORMAT" TO WS-VALIDATION-REASON
+009340         END-IF
+009350     END-IF.
+009360     IF WS-CONTACT-VALID
+009370         PERFORM 210-VALIDATE-PHONE THRU 210-EXIT
+009380     END-IF.
+009390 200-EXIT.
+009400     EXIT.
+009410*================================================================
+009420*  210-VALIDATE-PHONE - WS-PHONENUMBER MUST MATCH NNN-NNN-NNNN
+009430*================================================================
+009440 210-VALIDATE-PHONE.
+009450     IF WS-PHONENUMBER(1:3) NOT NUMERIC
+009460         OR WS-PHONENUMBER(4:1) NOT = "-"
+009470         OR WS-PHONENUMBER(5:3) NOT NUMERIC
+009480         OR WS-PHONENUMBER(8:1) NOT = "-"
+009490         OR WS-PHONENUMBER(9:4) NOT NUMERIC
+009500         SET WS-CONTACT-INVALID TO TRUE
+009510         MOVE "INVALID PHONE FORMAT"   TO WS-VALIDATION-REASON
+009520     END-IF.
+009530 210-EXIT.
+009540     EXIT.
+009550*================================================================
+009560*  250-WRITE-EXCEPTION - REJECTED CONTACT TO THE EXCEPTION REPORT
+009570*================================================================
+009580 250-WRITE-EXCEPTION.
+009590     MOVE WS-FIRSTNAME                   TO EXCEPT-FIRSTNAME.
+009600     MOVE WS-LASTNAME                    TO EXCEPT-LASTNAME.
+009610     MOVE WS-EMAIL                       TO EXCEPT-EMAIL.
+009620     MOVE WS-PHONENUMBER                 TO EXCEPT-PHONENUMBER.
+009630     MOVE WS-VALIDATION-REASON           TO EXCEPT-REASON.
+009640     WRITE EXCEPT-RPT-RECORD.
+009650 250-EXIT.
+009660     EXIT.
+009670*================================================================
+009680*  300-PROCESS-TRANSACTIONS - APPLY ADD/CHANGE/DELETE BATCH
+009690*  AGAINST THE CONTACT MASTER BEFORE IT IS REPORTED ON
+009700*================================================================
+009710 300-PROCESS-TRANSACTIONS.
+009720     OPEN INPUT CONTACT-TXN-FILE.
+009730     IF WS-TXN-FILE-OK
+009740         OPEN I-O CONTACT-MASTER-FILE
+009750         IF NOT WS-MASTER-OK
+009760             DISPLAY "LAB01: UNABLE TO OPEN CONTACT-MASTER-FILE "
+009770                 "FOR UPDATE, STATUS = " WS-MASTER-STATUS
+009780             CLOSE CONTACT-TXN-FILE
+009790         ELSE
+009800             PERFORM 310-READ-TRANSACTION THRU 310-EXIT
+009810             PERFORM 320-APPLY-TRANSACTION THRU 320-EXIT
+009820                 UNTIL WS-TXN-EOF
+009830             CLOSE CONTACT-TXN-FILE
+009840             PERFORM 305-DEDUP-AND-APPLY-ADDS THRU 305-EXIT
+009850             CLOSE CONTACT-MASTER-FILE
+009860             PERFORM 302-CLEAR-TXN-FILE THRU 302-EXIT
+009870         END-IF
+009880     ELSE
+009890         IF NOT WS-TXN-FILE-MISSING
+009900             DISPLAY "LAB01: ERROR OPENING CONTACT-TXN-FILE, "
+009910                 "STATUS = " WS-TXN-FILE-STATUS
+009920         END-IF
+009930     END-IF.
+009940 300-EXIT.
+009950     EXIT.
+009960*================================================================
+009970*  302-CLEAR-TXN-FILE - TRUNCATE CONTACT-TXN-FILE NOW THAT THE
+009980*  BATCH IN IT HAS BEEN APPLIED, SO IT IS NOT REPROCESSED ON THE
+009990*  NEXT RUN
+010000*================================================================
+010010 302-CLEAR-TXN-FILE.
+010020     OPEN OUTPUT CONTACT-TXN-FILE.
+010030     CLOSE CONTACT-TXN-FILE.
+010040 302-EXIT.
+010050     EXIT.
+010060*================================================================
+010070*  310-READ-TRANSACTION - READ THE NEXT TRANSACTION RECORD
+010080*================================================================
+010090 310-READ-TRANSACTION.
+010100     READ CONTACT-TXN-FILE
+010110         AT END
+010120             SET WS-TXN-EOF TO TRUE
+010130     END-READ.
+010140     IF NOT WS-TXN-EOF
+010150         MOVE TX-TRANSACTION             TO WS-TRANSACTION
+010160     END-IF.
+010170 310-EXIT.
+010180     EXIT.
+010190*================================================================
+010200*  320-APPLY-TRANSACTION - ROUTE ONE TRANSACTION BY ITS CODE
+010210*================================================================
+010220*  ADDS ARE NOT APPLIED HERE -- THEY ARE SORTED BY EMAIL AND
+010230*  APPLIED BY 305-DEDUP-AND-APPLY-ADDS AFTER THIS BATCH IS READ.
+010240 320-APPLY-TRANSACTION.
+010250     MOVE WS-TXN-LASTNAME                TO CM-LASTNAME.
+010260     MOVE WS-TXN-FIRSTNAME               TO CM-FIRSTNAME.
+010270     EVALUATE TRUE
+010280         WHEN WS-TXN-IS-ADD
+010290             CONTINUE
+010300         WHEN WS-TXN-IS-CHANGE
+010310             PERFORM 340-APPLY-CHANGE THRU 340-EXIT
+010320         WHEN WS-TXN-IS-DELETE
+010330             PERFORM 350-APPLY-DELETE THRU 350-EXIT
+010340         WHEN OTHER
+010350             DISPLAY "LAB01: UNKNOWN TXN CODE " WS-TXN-CODE
+010360     END-EVALUATE.
+010370     PERFORM 310-READ-TRANSACTION THRU 310-EXIT.
+010380 320-EXIT.
+010390     EXIT.
+010400*================================================================
+010410*  305-DEDUP-AND-APPLY-ADDS - SORT THIS BATCH'S ADD TRANSACTIONS
+010420*  BY EMAIL SO ADJACENT DUPLICATES CAN BE SPOTTED, THEN APPLY
+010430*  EACH NON-DUPLICATE ADD TO THE MASTER
+010440*================================================================
+010450 305-DEDUP-AND-APPLY-ADDS.
+010460     MOVE SPACES                         TO WS-PREV-EMAIL.
+010470     SORT SORT-WORK-FILE
+010480         ON ASCENDING KEY SR-TXN-EMAIL
+010490         INPUT PROCEDURE IS 306-RELEASE-ADDS THRU 306-EXIT
+010500         OUTPUT PROCEDURE IS 307-APPLY-SORTED-ADDS THRU 307-EXIT.
+010510 305-EXIT.
+010520     EXIT.
+010530*================================================================
+010540*  306-RELEASE-ADDS - INPUT PROCEDURE FOR THE SORT.  REREADS THE
+010550*  TRANSACTION BATCH AND RELEASES ONLY THE ADD TRANSACTIONS
+010560*================================================================
+010570 306-RELEASE-ADDS.
+010580     OPEN INPUT CONTACT-TXN-FILE.
+010590     SET WS-TXN-NOT-EOF                  TO TRUE.
+010600     PERFORM 310-READ-TRANSACTION THRU 310-EXIT.
+010610     PERFORM 308-RELEASE-ONE-ADD THRU 308-EXIT
+010620         UNTIL WS-TXN-EOF.
+010630     CLOSE CONTACT-TXN-FILE.
+010640 306-EXIT.
+010650     EXIT.
+010660*================================================================
+010670*  308-RELEASE-ONE-ADD - RELEASE ONE ADD TRANSACTION TO THE
+010680*  SORT, SKIPPING CHANGE AND DELETE CODES
+010690*================================================================
+010700 308-RELEASE-ONE-ADD.
+010710     IF WS-TXN-IS-ADD
+010720         MOVE WS-TRANSACTION              TO SR-TRANSACTION
+010730         RELEASE SR-TRANSACTION
+010740     END-IF.
+010750     PERFORM 310-READ-TRANSACTION THRU 310-EXIT.
+010760 308-EXIT.
+010770     EXIT.
+010780*================================================================
+010790*  307-APPLY-SORTED-ADDS - OUTPUT PROCEDURE FOR THE SORT.  WALKS
+010800*  THE SORTED ADDS, DIVERTING DUPLICATE EMAILS AND APPLYING THE
+010810*  REST TO THE MASTER
+010820*================================================================
+010830 307-APPLY-SORTED-ADDS.
+010840     SET WS-SORT-NOT-EOF                 TO TRUE.
+010850     PERFORM 309-RETURN-SORTED-ADD THRU 309-EXIT.
+010860     PERFORM 312-CHECK-AND-APPLY-ADD THRU 312-EXIT
+010870         UNTIL WS-SORT-EOF.
+010880 307-EXIT.
+010890     EXIT.
+010900*================================================================
+010910*  309-RETURN-SORTED-ADD - READ THE NEXT SORTED ADD TRANSACTION
+010920*================================================================
+010930 309-RETURN-SORTED-ADD.
+010940     RETURN SORT-WORK-FILE
+010950         AT END
+010960             SET WS-SORT-EOF TO TRUE
+010970     END-RETURN.
+010980     IF NOT WS-SORT-EOF
+010990         MOVE SR-TRANSACTION              TO WS-TRANSACTION
+011000     END-IF.
+011010 309-EXIT.
+011020     EXIT.
+011030*================================================================
+011040*  312-CHECK-AND-APPLY-ADD - COMPARE THIS ADD'S EMAIL TO THE
+011050*  PREVIOUS (SORTED) ADD'S EMAIL; A MATCH IS A DUPLICATE
+011060*================================================================
+011070 312-CHECK-AND-APPLY-ADD.
+011080     IF WS-TXN-EMAIL = WS-PREV-EMAIL
+011090         MOVE "DUPLICATE EMAIL IN BATCH" TO WS-DUPL-REASON
+011100         PERFORM 314-WRITE-DUPLICATE THRU 314-EXIT
+011110     ELSE
+011120         PERFORM 330-APPLY-ADD THRU 330-EXIT
+011130     END-IF.
+011140     MOVE WS-TXN-EMAIL                   TO WS-PREV-EMAIL.
+011150     PERFORM 309-RETURN-SORTED-ADD THRU 309-EXIT.
+011160 312-EXIT.
+011170     EXIT.
+011180*================================================================
+011190*  314-WRITE-DUPLICATE - LOG AN ADD WHOSE EMAIL MATCHES ANOTHER
+011200*  ADD ALREADY SEEN IN THIS BATCH TO THE DUPLICATES-REVIEW FILE
+011210*================================================================
+011220 314-WRITE-DUPLICATE.
+011230     MOVE WS-TXN-FIRSTNAME                TO DUPL-FIRSTNAME.
+011240     MOVE WS-TXN-LASTNAME                 TO DUPL-LASTNAME.
+011250     MOVE WS-TXN-EMAIL                    TO DUPL-EMAIL.
+011260     MOVE WS-TXN-PHONENUMBER              TO DUPL-PHONENUMBER.
+011270     MOVE WS-DUPL-REASON                  TO DUPL-REASON.
+011280     WRITE DUPLICATE-RPT-RECORD.
+011290 314-EXIT.
+011300     EXIT.
+011310*================================================================
+011320*  330-APPLY-ADD - ADD A NEW CONTACT TO THE MASTER, PROVIDED THE
+011330*  EMAIL IS NOT ALREADY ON FILE UNDER A DIFFERENT NAME
+011340*================================================================
+011350 330-APPLY-ADD.
+011360     PERFORM 332-CHECK-EMAIL-ON-MASTER THRU 332-EXIT.
+011370     IF WS-EMAIL-ON-MASTER
+011380         MOVE "EMAIL ALREADY ON FILE"      TO WS-DUPL-REASON
+011390         PERFORM 314-WRITE-DUPLICATE THRU 314-EXIT
+011400     ELSE
+011410         MOVE WS-TXN-LASTNAME    TO CM-LASTNAME
+011420         MOVE WS-TXN-FIRSTNAME   TO CM-FIRSTNAME
+011430         MOVE WS-TXN-EMAIL       TO CM-EMAIL
+011440         MOVE WS-TXN-PHONENUMBER TO CM-PHONENUMBER
+011450         MOVE WS-TXN-CATEGORY    TO CM-CATEGORY
+011460         WRITE CM-CONTACT
+011470             INVALID KEY
+011480                 DISPLAY "LAB01: ADD - ALREADY ON FILE, "
+011490                     CM-LASTNAME " " CM-FIRSTNAME
+011500             NOT INVALID KEY
+011510                 MOVE SPACES       TO WS-AUDIT-BEFORE
+011520                 MOVE CM-FIRSTNAME TO WS-AUDIT-AFTER-FIRSTNAME
+011530                 MOVE CM-LASTNAME  TO WS-AUDIT-AFTER-LASTNAME
+011540                 MOVE CM-EMAIL     TO WS-AUDIT-AFTER-EMAIL
+011550                 MOVE CM-PHONENUMBER
+011560                     TO WS-AUDIT-AFTER-PHONENUMBER
+011570                 PERFORM 360-WRITE-AUDIT THRU 360-EXIT
+011580         END-WRITE
+011590     END-IF.
+011600 330-EXIT.
+011610     EXIT.
+011620*================================================================
+011630*  332-CHECK-EMAIL-ON-MASTER - LOOK UP THIS ADD'S EMAIL ON
+011640*  CONTACT-MASTER-FILE BY ITS ALTERNATE RECORD KEY, CM-EMAIL.
+011650*  CM-CONTACT IS THE FILE'S ONLY RECORD AREA, SO THE NEW CONTACT'S
+011660*  KEY/EMAIL/PHONE/CATEGORY ARE NOT MOVED INTO IT UNTIL AFTER THIS
+011670*  LOOKUP COMPLETES
+011680*================================================================
+011690 332-CHECK-EMAIL-ON-MASTER.
+011700     MOVE WS-TXN-EMAIL                    TO CM-EMAIL.
+011710     READ CONTACT-MASTER-FILE
+011720         KEY IS CM-EMAIL
+011730         INVALID KEY
+011740             SET WS-EMAIL-NOT-ON-MASTER   TO TRUE
+011750         NOT INVALID KEY
+011760             SET WS-EMAIL-ON-MASTER       TO TRUE
+011770     END-READ.
+011780 332-EXIT.
+011790     EXIT.
+011800*================================================================
+011810*  340-APPLY-CHANGE - UPDATE AN EXISTING CONTACT ON THE MASTER
+011820*================================================================
+011830 340-APPLY-CHANGE.
+011840     READ CONTACT-MASTER-FILE
+011850         INVALID KEY
+011860             DISPLAY "LAB01: CHANGE - NOT ON FILE, "
+011870                 CM-LASTNAME " " CM-FIRSTNAME
+011880         NOT INVALID KEY
+011890             MOVE CM-FIRSTNAME        TO WS-AUDIT-BEFORE-FIRSTNAME
+011900             MOVE CM-LASTNAME         TO WS-AUDIT-BEFORE-LASTNAME
+011910             MOVE CM-EMAIL                TO WS-AUDIT-BEFORE-EMAIL
+011920             MOVE CM-PHONENUMBER   TO WS-AUDIT-BEFORE-PHONENUMBER
+011930             IF WS-TXN-EMAIL NOT = SPACES
+011940                 MOVE WS-TXN-EMAIL        TO CM-EMAIL
+011950             END-IF
+011960             IF WS-TXN-PHONENUMBER NOT = SPACES
+011970                 MOVE WS-TXN-PHONENUMBER  TO CM-PHONENUMBER
+011980             END-IF
+011990             IF WS-TXN-CATEGORY NOT = SPACES
+012000                 MOVE WS-TXN-CATEGORY     TO CM-CATEGORY
+012010             END-IF
+012020             REWRITE CM-CONTACT
+012030                 INVALID KEY
+012040                     DISPLAY "LAB01: CHANGE FAILED, "
+012050                         CM-LASTNAME " " CM-FIRSTNAME
+012060                 NOT INVALID KEY
+012070                     MOVE CM-FIRSTNAME TO WS-AUDIT-AFTER-FIRSTNAME
+012080                     MOVE CM-LASTNAME  TO WS-AUDIT-AFTER-LASTNAME
+012090                     MOVE CM-EMAIL     TO WS-AUDIT-AFTER-EMAIL
+012100                     MOVE CM-PHONENUMBER
+012110                         TO WS-AUDIT-AFTER-PHONENUMBER
+012120                     PERFORM 360-WRITE-AUDIT THRU 360-EXIT
+012130             END-REWRITE
+012140     END-READ.
+012150 340-EXIT.
+012160     EXIT.
+012170*================================================================
+012180*  350-APPLY-DELETE - REMOVE A CONTACT FROM THE MASTER
+012190*================================================================
+012200 350-APPLY-DELETE.
+012210     READ CONTACT-MASTER-FILE
+012220         INVALID KEY
+012230             DISPLAY "LAB01: DELETE - NOT ON FILE, "
+012240                 CM-LASTNAME " " CM-FIRSTNAME
+012250         NOT INVALID KEY
+012260             MOVE CM-FIRSTNAME        TO WS-AUDIT-BEFORE-FIRSTNAME
+012270             MOVE CM-LASTNAME         TO WS-AUDIT-BEFORE-LASTNAME
+012280             MOVE CM-EMAIL                TO WS-AUDIT-BEFORE-EMAIL
+012290             MOVE CM-PHONENUMBER   TO WS-AUDIT-BEFORE-PHONENUMBER
+012300             MOVE SPACES                  TO WS-AUDIT-AFTER
+012310             DELETE CONTACT-MASTER-FILE
+012320                 INVALID KEY
+012330                     DISPLAY "LAB01: DELETE FAILED, "
+012340                         CM-LASTNAME " " CM-FIRSTNAME
+012350                 NOT INVALID KEY
+012360                     PERFORM 360-WRITE-AUDIT THRU 360-EXIT
+012370             END-DELETE
+012380     END-READ.
+012390 350-EXIT.
+012400     EXIT.
+012410*================================================================
+012420*  360-WRITE-AUDIT - WRITE ONE AUDIT RECORD FOR THE TRANSACTION
+012430*  JUST APPLIED, CAPTURING THE BEFORE/AFTER IMAGE THE CALLING
+012440*  PARAGRAPH LOADED INTO WS-AUDIT-BEFORE AND WS-AUDIT-AFTER
+012450*================================================================
+012460 360-WRITE-AUDIT.
+012470     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+012480     ACCEPT WS-AUDIT-TIME FROM TIME.
+012490     MOVE WS-TXN-CODE                     TO AUDIT-TXN-CODE.
+012500     MOVE WS-AUDIT-DATE                   TO AUDIT-TIMESTAMP(1:8).
+012510     MOVE WS-AUDIT-TIME                   TO AUDIT-TIMESTAMP(9:8).
+012520     MOVE WS-AUDIT-BEFORE-FIRSTNAME    TO AUDIT-BEFORE-FIRSTNAME.
+012530     MOVE WS-AUDIT-BEFORE-LASTNAME     TO AUDIT-BEFORE-LASTNAME.
+012540     MOVE WS-AUDIT-BEFORE-EMAIL            TO AUDIT-BEFORE-EMAIL.
+012550     MOVE WS-AUDIT-BEFORE-PHONENUMBER TO AUDIT-BEFORE-PHONENUMBER.
+012560     MOVE WS-AUDIT-AFTER-FIRSTNAME     TO AUDIT-AFTER-FIRSTNAME.
+012570     MOVE WS-AUDIT-AFTER-LASTNAME      TO AUDIT-AFTER-LASTNAME.
+012580     MOVE WS-AUDIT-AFTER-EMAIL             TO AUDIT-AFTER-EMAIL.
+012590     MOVE WS-AUDIT-AFTER-PHONENUMBER   TO AUDIT-AFTER-PHONENUMBER.
+012600     WRITE AUDIT-RECORD.
+012610 360-EXIT.
+012620     EXIT.
+012630*================================================================
+012640*  400-PRINT-REPORT - PRINT ONE CONTACT, STARTING A NEW PAGE
+012650*  WHEN THE CURRENT PAGE IS FULL
+012660*================================================================
+012670 400-PRINT-REPORT.
+012680     IF WS-PAGE-COUNT = ZERO
+012690         OR WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+012700         PERFORM 410-PRINT-HEADERS THRU 410-EXIT
+012710     END-IF.
+012720     DISPLAY WS-CONTACT.
+012730     ADD 1 TO WS-LINE-COUNT.
+012740     ADD 1 TO WS-CONTACT-TOTAL.
+012750 400-EXIT.
+012760     EXIT.
+012770*================================================================
+012780*  410-PRINT-HEADERS - START A NEW REPORT PAGE
+012790*================================================================
+012800 410-PRINT-HEADERS.
+012810     ADD 1 TO WS-PAGE-COUNT.
+012820     MOVE ZERO                           TO WS-LINE-COUNT.
+012830     MOVE WS-PAGE-COUNT                  TO WS-PAGE-NUMBER-OUT.
+012840     MOVE WS-CURRENT-CATEGORY          TO WS-CATEGORY-HEADER-OUT.
+012850     DISPLAY WS-SPACE-HEADER.
+012860     DISPLAY WS-COURSE-HEADER.
+012870     DISPLAY WS-PAGE-NUMBER-LINE.
+012880     DISPLAY WS-CATEGORY-HEADER-LINE.
+012890     DISPLAY WS-SPACE-CONTACT.
+012900 410-EXIT.
+012910     EXIT.
+012920*================================================================
+012930*  450-PRINT-FINAL-TOTAL - TRAILER LINE FOR THE WHOLE REPORT
+012940*================================================================
+012950 450-PRINT-FINAL-TOTAL.
+012960     MOVE WS-CONTACT-TOTAL                TO WS-FINAL-TOTAL-OUT.
+012970     DISPLAY WS-SPACE-CONTACT.
+012980     DISPLAY WS-FINAL-TOTAL-LINE.
+012990 450-EXIT.
+013000     EXIT.
+013010*================================================================
+013020*  500-EXPORT-CSV - WRITE ONE CONTACT TO THE CSV EXPORT FILE
+013030*================================================================
+013040 500-EXPORT-CSV.
+013050     MOVE SPACES                          TO CSV-EXPORT-RECORD.
+013060     STRING FUNCTION TRIM(WS-FIRSTNAME)   DELIMITED BY SIZE
+013070            ","                           DELIMITED BY SIZE
+013080            FUNCTION TRIM(WS-LASTNAME)    DELIMITED BY SIZE
+013090            ","                           DELIMITED BY SIZE
+013100            FUNCTION TRIM(WS-EMAIL)       DELIMITED BY SIZE
+013110            ","                           DELIMITED BY SIZE
+013120            FUNCTION TRIM(WS-PHONENUMBER) DELIMITED BY SIZE
+013130         INTO CSV-EXPORT-RECORD
+013140     END-STRING.
+013150     WRITE CSV-EXPORT-RECORD.
+013160 500-EXIT.
+013170     EXIT.
+013180*================================================================
+013190*  600-LOOKUP-CONTACT - CALL LAB01LKP TO FIND THE CONTACT WITH A
+013200*  GIVEN LAST NAME AND DISPLAY THE RESULT AS A LOOKUP CONFIRMATION
+013210*================================================================
+013220 600-LOOKUP-CONTACT.
+013230     CALL "LAB01LKP" USING WS-LOOKUP-LASTNAME
+013240                           LU-CONTACT
+013250                           WS-LOOKUP-FOUND-SWITCH
+013260                           WS-LOOKUP-MORE-SWITCH
+013270     END-CALL.
+013280     IF WS-LOOKUP-FOUND
+013290         DISPLAY "LOOKUP: FOUND " LU-FIRSTNAME " " LU-LASTNAME
+013300             " " LU-EMAIL
+013310         IF WS-LOOKUP-MORE-MATCHES
+013320             DISPLAY "LOOKUP: ADDITIONAL CONTACTS SHARE THIS "
+013330                 "LAST NAME"
+013340         END-IF
+013350     ELSE
+013360         DISPLAY "LOOKUP: NO CONTACT WITH LAST NAME "
+013370             WS-LOOKUP-LASTNAME
+013380     END-IF.
+013390 600-EXIT.
+013400     EXIT.
+013410*================================================================
+013420*  9000-TERMINATE - CLOSE FILES AND RETURN
+013430*================================================================
+013440 9000-TERMINATE.
+013450     CLOSE EXCEPT-RPT-FILE.
+013460     CLOSE DUPLICATE-RPT-FILE.
+013470     CLOSE CSV-EXPORT-FILE.
+013480     CLOSE CONTACT-AUDIT-FILE.
+013490 9000-EXIT.
+013500     EXIT.
+013510 END PROGRAM LAB01.
